@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG43.
+      *     RELATORIO DIARIO DE EXCECOES.
+      *     LE O ARQUIVO DE EXCECOES COMPARTILHADO POR TODOS OS
+      *     PROGRAMAS DA SUITE (EXCECOES) E IMPRIME, EM UM SO LUGAR,
+      *     TODAS AS REJEICOES DE ENTRADA DO DIA, COM O TOTAL POR
+      *     PROGRAMA DE ORIGEM.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EXCECOES ASSIGN TO "EXCECOES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXCP.
+
+           SELECT ARQ-RELATORIO ASSIGN TO "RELEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQ-EXCECOES.
+       COPY CPEXCP.
+
+       FD  ARQ-RELATORIO.
+       01  LINHA-RELATORIO             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS-EXCP              PIC X(02).
+       01  WS-STATUS-RELATORIO         PIC X(02).
+       01  WS-DATA-HOJE                PIC 9(08).
+
+       01  WS-FIM-EXCECOES             PIC X VALUE "N".
+           88  FIM-EXCECOES                VALUE "S".
+
+       01  WS-QTD-EXCECOES-DIA         PIC 9(05) VALUE 0.
+
+      *    TOTAL POR PROGRAMA DE ORIGEM - ATE 10 PROGRAMAS DIFERENTES
+      *    NUM SO DIA, COM UM CONTADOR DE "OUTROS" PARA O RESTO.
+       01  TAB-PROGRAMAS.
+           05  PROGRAMA-ITEM OCCURS 10 TIMES.
+               10  PROG-NOME           PIC X(08).
+               10  PROG-QUANTIDADE     PIC 9(05) VALUE 0.
+       01  WS-QTD-PROGRAMAS            PIC 9(02) VALUE 0.
+       01  WS-IDX-PROG                 PIC 9(02).
+       01  WS-ACHOU-PROGRAMA           PIC X VALUE "N".
+           88  ACHOU-O-PROGRAMA            VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN INPUT ARQ-EXCECOES.
+           OPEN OUTPUT ARQ-RELATORIO.
+           PERFORM IMPRIMIR-CABECALHO-RELATORIO.
+           PERFORM LER-EXCECAO.
+           PERFORM PROCESSAR-UMA-EXCECAO UNTIL FIM-EXCECOES.
+           CLOSE ARQ-EXCECOES.
+           PERFORM IMPRIMIR-TOTAIS-POR-PROGRAMA.
+           CLOSE ARQ-RELATORIO.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       IMPRIMIR-CABECALHO-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "RELATORIO DIARIO DE EXCECOES - EMITIDO EM "
+               WS-DATA-HOJE
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           END-STRING.
+           WRITE LINHA-RELATORIO.
+
+       LER-EXCECAO.
+           READ ARQ-EXCECOES
+               AT END SET FIM-EXCECOES TO TRUE
+           END-READ.
+
+       PROCESSAR-UMA-EXCECAO.
+           IF EXC-DATA = WS-DATA-HOJE
+               ADD 1 TO WS-QTD-EXCECOES-DIA
+               MOVE SPACES TO LINHA-RELATORIO
+               STRING EXC-PROGRAMA " - " EXC-CAMPO " - VALOR '"
+                   EXC-VALOR "' - " EXC-MOTIVO
+                   DELIMITED BY SIZE INTO LINHA-RELATORIO
+               END-STRING
+               WRITE LINHA-RELATORIO
+               PERFORM ACUMULAR-POR-PROGRAMA
+           END-IF.
+           PERFORM LER-EXCECAO.
+
+       ACUMULAR-POR-PROGRAMA.
+           MOVE "N" TO WS-ACHOU-PROGRAMA.
+           MOVE 1 TO WS-IDX-PROG.
+           PERFORM LOCALIZAR-UM-PROGRAMA
+               UNTIL WS-IDX-PROG > WS-QTD-PROGRAMAS
+                   OR ACHOU-O-PROGRAMA.
+           IF NOT ACHOU-O-PROGRAMA AND WS-QTD-PROGRAMAS < 10
+               ADD 1 TO WS-QTD-PROGRAMAS
+               MOVE EXC-PROGRAMA TO PROG-NOME (WS-QTD-PROGRAMAS)
+               MOVE 1 TO PROG-QUANTIDADE (WS-QTD-PROGRAMAS)
+           END-IF.
+
+       LOCALIZAR-UM-PROGRAMA.
+           IF EXC-PROGRAMA = PROG-NOME (WS-IDX-PROG)
+               ADD 1 TO PROG-QUANTIDADE (WS-IDX-PROG)
+               MOVE "S" TO WS-ACHOU-PROGRAMA
+           ELSE
+               ADD 1 TO WS-IDX-PROG
+           END-IF.
+
+       IMPRIMIR-TOTAIS-POR-PROGRAMA.
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "TOTAL DE EXCECOES NO DIA: " WS-QTD-EXCECOES-DIA
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           END-STRING.
+           WRITE LINHA-RELATORIO.
+           MOVE 1 TO WS-IDX-PROG.
+           PERFORM IMPRIMIR-UM-TOTAL-DE-PROGRAMA
+               UNTIL WS-IDX-PROG > WS-QTD-PROGRAMAS.
+
+       IMPRIMIR-UM-TOTAL-DE-PROGRAMA.
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "  " PROG-NOME (WS-IDX-PROG) " - "
+               PROG-QUANTIDADE (WS-IDX-PROG)
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           END-STRING.
+           WRITE LINHA-RELATORIO.
+           ADD 1 TO WS-IDX-PROG.
