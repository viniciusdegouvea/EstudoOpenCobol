@@ -1,23 +1,422 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG28.
-      *     DEMONSTRAÇÃO DE RECORD
-
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01  FUNCIONARIO.
-           05 CODIGO PIC 9(2).
-           05 NOME PIC X(10).
-           05 ENDERECO PIC X(30).
-           05 SALARIO PIC 9(4)V9(2).
-
-       PROCEDURE DIVISION.
-       PROGRAM-BEGIN.
-
-           MOVE 33 TO CODIGO.
-           MOVE "JOSE" TO NOME.
-           MOVE "Rua pincipal n 54" TO ENDERECO.
-           MOVE 2500.00 TO SALARIO.
-
-           DISPLAY FUNCIONARIO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG28.
+      *     MANUTENCAO DO CADASTRO DE FUNCIONARIOS (FUNCIONARIO-MASTER)
+      *     LE TRANSACOES DE INCLUSAO/ALTERACAO/EXCLUSAO (A/C/D POR
+      *     CODIGO) E APLICA NO ARQUIVO MESTRE, EM VEZ DE MONTAR UM
+      *     UNICO REGISTRO NA MEMORIA E DESCARTAR NO STOP RUN.
+      *
+      *     VALIDA CODIGO/SALARIO/CEP ANTES DE GRAVAR, GRAVA TRILHA DE
+      *     AUDITORIA QUANDO O SALARIO E ALTERADO, E IMPEDE QUE UM
+      *     CODIGO EXCLUIDO SEJA REAPROVEITADO POR OUTRO FUNCIONARIO.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIO-MASTER ASSIGN TO "FUNCMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODIGO
+               FILE STATUS IS WS-STATUS-MASTER.
+
+           SELECT TRANS-FILE ASSIGN TO "TRANSFUN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-TRANS.
+
+           SELECT ARQ-AUDITORIA ASSIGN TO "AUDITORIA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AUDIT.
+
+           SELECT ARQ-EXCECOES ASSIGN TO "EXCECOES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXCP.
+
+           SELECT ARQ-CODIGOS-RETIRADOS ASSIGN TO "CODRETIR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RETIR.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FUNCIONARIO-MASTER.
+       COPY CPFUNC.
+
+       FD  TRANS-FILE.
+       COPY CPMANUT.
+
+       FD  ARQ-AUDITORIA.
+       COPY CPAUDIT.
+
+       FD  ARQ-EXCECOES.
+       COPY CPEXCP.
+
+       FD  ARQ-CODIGOS-RETIRADOS.
+       01  REG-CODIGO-RETIRADO.
+           05  RET-CODIGO-REG          PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS-MASTER            PIC X(02).
+       01  WS-STATUS-TRANS             PIC X(02).
+       01  WS-STATUS-AUDIT             PIC X(02).
+       01  WS-STATUS-EXCP              PIC X(02).
+       01  WS-STATUS-RETIR             PIC X(02).
+
+       01  WS-FIM-TRANSACOES           PIC X VALUE "N".
+           88  FIM-TRANSACOES              VALUE "S".
+
+       01  WS-REGISTRO-VALIDO          PIC X VALUE "S".
+           88  REGISTRO-VALIDO             VALUE "S".
+           88  REGISTRO-INVALIDO           VALUE "N".
+
+       01  WS-MOTIVO-REJEICAO          PIC X(40).
+       01  WS-CAMPO-REJEITADO          PIC X(15).
+       01  WS-VALOR-REJEITADO          PIC X(30).
+
+       01  WS-DATA-HOJE                PIC 9(08).
+       01  WS-HORA-AGORA               PIC 9(08).
+
+       01  WS-QTD-RETIRADOS            PIC 9(03) VALUE 0.
+       01  TAB-CODIGOS-RETIRADOS.
+           05  RET-ITEM OCCURS 50 TIMES INDEXED BY IDX-RET
+                                        PIC 9(02).
+       01  WS-CODIGO-JA-RETIRADO       PIC X VALUE "N".
+           88  CODIGO-ESTA-RETIRADO        VALUE "S"
+                                       WHEN SET TO FALSE IS "N".
+
+       01  WS-SALARIO-ANTES            PIC 9(4)V9(2).
+
+       01  WS-CONTADORES.
+           05  WS-QTD-INCLUIDOS        PIC 9(05) VALUE 0.
+           05  WS-QTD-ALTERADOS        PIC 9(05) VALUE 0.
+           05  WS-QTD-EXCLUIDOS        PIC 9(05) VALUE 0.
+           05  WS-QTD-REJEITADOS       PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM CARREGAR-CODIGOS-RETIRADOS.
+           PERFORM LER-TRANSACAO.
+           PERFORM PROCESSAR-UMA-TRANSACAO UNTIL FIM-TRANSACOES.
+           PERFORM ENCERRAR-ARQUIVOS.
+           DISPLAY "MANUTENCAO DE FUNCIONARIOS - TOTAIS DO LOTE".
+           DISPLAY "INCLUIDOS . . . : " WS-QTD-INCLUIDOS.
+           DISPLAY "ALTERADOS . . . : " WS-QTD-ALTERADOS.
+           DISPLAY "EXCLUIDOS . . . : " WS-QTD-EXCLUIDOS.
+           DISPLAY "REJEITADOS. . . : " WS-QTD-REJEITADOS.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+      *--------------------------------------------------------------*
+      *    ABERTURA E ENCERRAMENTO DE ARQUIVOS.
+      *--------------------------------------------------------------*
+       ABRIR-ARQUIVOS.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-AGORA FROM TIME.
+
+           OPEN I-O FUNCIONARIO-MASTER.
+           IF WS-STATUS-MASTER = "35"
+               OPEN OUTPUT FUNCIONARIO-MASTER
+               CLOSE FUNCIONARIO-MASTER
+               OPEN I-O FUNCIONARIO-MASTER
+           END-IF.
+
+           OPEN INPUT TRANS-FILE.
+           OPEN EXTEND ARQ-AUDITORIA.
+           IF WS-STATUS-AUDIT = "35"
+               OPEN OUTPUT ARQ-AUDITORIA
+           END-IF.
+
+           OPEN EXTEND ARQ-EXCECOES.
+           IF WS-STATUS-EXCP = "35"
+               OPEN OUTPUT ARQ-EXCECOES
+           END-IF.
+
+           OPEN EXTEND ARQ-CODIGOS-RETIRADOS.
+           IF WS-STATUS-RETIR = "35"
+               OPEN OUTPUT ARQ-CODIGOS-RETIRADOS
+           END-IF.
+
+       ENCERRAR-ARQUIVOS.
+           CLOSE FUNCIONARIO-MASTER.
+           CLOSE TRANS-FILE.
+           CLOSE ARQ-AUDITORIA.
+           CLOSE ARQ-EXCECOES.
+           CLOSE ARQ-CODIGOS-RETIRADOS.
+
+      *--------------------------------------------------------------*
+      *    CARREGA EM MEMORIA A LISTA DE CODIGOS JA EXCLUIDOS, PARA
+      *    QUE NAO SEJAM REAPROVEITADOS POR UMA NOVA INCLUSAO.
+      *--------------------------------------------------------------*
+       CARREGAR-CODIGOS-RETIRADOS.
+           CLOSE ARQ-CODIGOS-RETIRADOS.
+           OPEN INPUT ARQ-CODIGOS-RETIRADOS.
+           IF WS-STATUS-RETIR = "00"
+               PERFORM LER-CODIGO-RETIRADO
+               PERFORM GUARDAR-CODIGO-RETIRADO
+                   UNTIL WS-STATUS-RETIR NOT = "00"
+           END-IF.
+           CLOSE ARQ-CODIGOS-RETIRADOS.
+           OPEN EXTEND ARQ-CODIGOS-RETIRADOS.
+
+       LER-CODIGO-RETIRADO.
+           READ ARQ-CODIGOS-RETIRADOS.
+
+       GUARDAR-CODIGO-RETIRADO.
+           IF WS-QTD-RETIRADOS < 50
+               ADD 1 TO WS-QTD-RETIRADOS
+               MOVE RET-CODIGO-REG TO RET-ITEM (WS-QTD-RETIRADOS)
+           ELSE
+               MOVE "RET-CODIGO-REG"  TO WS-CAMPO-REJEITADO
+               MOVE RET-CODIGO-REG    TO WS-VALOR-REJEITADO
+               MOVE "CODIGO NAO CARREGADO - TABELA CHEIA (50)"
+                                      TO WS-MOTIVO-REJEICAO
+               PERFORM REGISTRAR-EXCECAO
+           END-IF.
+           PERFORM LER-CODIGO-RETIRADO.
+
+      *--------------------------------------------------------------*
+      *    LACO PRINCIPAL DE TRANSACOES.
+      *--------------------------------------------------------------*
+       LER-TRANSACAO.
+           READ TRANS-FILE
+               AT END SET FIM-TRANSACOES TO TRUE
+           END-READ.
+
+       PROCESSAR-UMA-TRANSACAO.
+           EVALUATE TRUE
+               WHEN TRANS-INCLUSAO
+                   PERFORM INCLUIR-FUNCIONARIO
+               WHEN TRANS-ALTERACAO
+                   PERFORM ALTERAR-FUNCIONARIO
+               WHEN TRANS-EXCLUSAO
+                   PERFORM EXCLUIR-FUNCIONARIO
+               WHEN OTHER
+                   MOVE "TRANS-CODOP"     TO WS-CAMPO-REJEITADO
+                   MOVE TRANS-CODOP       TO WS-VALOR-REJEITADO
+                   MOVE "CODIGO DE OPERACAO INVALIDO (A/C/D)"
+                                          TO WS-MOTIVO-REJEICAO
+                   PERFORM REGISTRAR-EXCECAO
+                   ADD 1 TO WS-QTD-REJEITADOS
+           END-EVALUATE.
+           PERFORM LER-TRANSACAO.
+
+      *--------------------------------------------------------------*
+      *    INCLUSAO (A).
+      *--------------------------------------------------------------*
+       INCLUIR-FUNCIONARIO.
+           SET REGISTRO-VALIDO TO TRUE.
+           PERFORM VALIDAR-DADOS-TRANSACAO.
+
+           IF REGISTRO-VALIDO
+               MOVE TRANS-CODIGO TO CODIGO
+               READ FUNCIONARIO-MASTER
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET REGISTRO-INVALIDO TO TRUE
+                       MOVE "CODIGO"      TO WS-CAMPO-REJEITADO
+                       MOVE TRANS-CODIGO  TO WS-VALOR-REJEITADO
+                       MOVE "CODIGO JA CADASTRADO NO MESTRE"
+                                          TO WS-MOTIVO-REJEICAO
+               END-READ
+           END-IF.
+
+           IF REGISTRO-VALIDO
+               PERFORM VERIFICAR-CODIGO-RETIRADO
+           END-IF.
+
+           IF REGISTRO-VALIDO
+               PERFORM MONTAR-FUNCIONARIO-DA-TRANSACAO
+               MOVE "A" TO SITUACAO
+               PERFORM ZERAR-ACUMULADOS-DO-NOVO-FUNCIONARIO
+               PERFORM INICIALIZAR-FERIAS-DO-NOVO-FUNCIONARIO
+               WRITE FUNCIONARIO
+               ADD 1 TO WS-QTD-INCLUIDOS
+           ELSE
+               PERFORM REGISTRAR-EXCECAO
+               ADD 1 TO WS-QTD-REJEITADOS
+           END-IF.
+
+      *--------------------------------------------------------------*
+      *    O BUFFER DE FUNCIONARIO-MASTER E COMPARTILHADO POR TODAS AS
+      *    LEITURAS DO PROGRAMA (INCLUSIVE A VERIFICACAO DE DUPLICIDADE
+      *    ACIMA), ENTAO UM FUNCIONARIO RECEM-INCLUIDO NAO PODE HERDAR
+      *    INSS/IRRF/LIQUIDO/YTD DE QUALQUER REGISTRO LIDO ANTES.
+      *--------------------------------------------------------------*
+       ZERAR-ACUMULADOS-DO-NOVO-FUNCIONARIO.
+           MOVE 0 TO INSS-FOLHA.
+           MOVE 0 TO IRRF-FOLHA.
+           MOVE 0 TO SALARIO-LIQUIDO.
+           MOVE 0 TO YTD-SALARIO-BRUTO.
+           MOVE 0 TO YTD-INSS.
+           MOVE 0 TO YTD-IRRF.
+
+      *--------------------------------------------------------------*
+      *    SALDO INICIAL DE FERIAS DE UM FUNCIONARIO RECEM-INCLUIDO -
+      *    TAXA PADRAO DE 2,500 DIAS/MES (30 DIAS POR ANO TRABALHADO).
+      *--------------------------------------------------------------*
+       INICIALIZAR-FERIAS-DO-NOVO-FUNCIONARIO.
+           MOVE 0     TO FERIAS-DIAS-ACUMULADOS.
+           MOVE 0     TO FERIAS-DIAS-GOZADOS.
+           MOVE 2.500 TO FERIAS-TAXA-ACUMULO.
+
+       VERIFICAR-CODIGO-RETIRADO.
+           SET CODIGO-ESTA-RETIRADO TO FALSE.
+           PERFORM VARYING IDX-RET FROM 1 BY 1
+                   UNTIL IDX-RET > WS-QTD-RETIRADOS
+               IF RET-ITEM (IDX-RET) = TRANS-CODIGO
+                   SET CODIGO-ESTA-RETIRADO TO TRUE
+               END-IF
+           END-PERFORM.
+           IF CODIGO-ESTA-RETIRADO
+               SET REGISTRO-INVALIDO TO TRUE
+               MOVE "CODIGO"          TO WS-CAMPO-REJEITADO
+               MOVE TRANS-CODIGO      TO WS-VALOR-REJEITADO
+               MOVE "CODIGO EXCLUIDO - NAO REAPROVEITAR"
+                                      TO WS-MOTIVO-REJEICAO
+           END-IF.
+
+      *--------------------------------------------------------------*
+      *    ALTERACAO (C).
+      *--------------------------------------------------------------*
+       ALTERAR-FUNCIONARIO.
+           SET REGISTRO-VALIDO TO TRUE.
+           PERFORM VALIDAR-DADOS-TRANSACAO.
+
+           IF REGISTRO-VALIDO
+               MOVE TRANS-CODIGO TO CODIGO
+               READ FUNCIONARIO-MASTER
+                   INVALID KEY
+                       SET REGISTRO-INVALIDO TO TRUE
+                       MOVE "CODIGO"      TO WS-CAMPO-REJEITADO
+                       MOVE TRANS-CODIGO  TO WS-VALOR-REJEITADO
+                       MOVE "CODIGO NAO CADASTRADO NO MESTRE"
+                                          TO WS-MOTIVO-REJEICAO
+               END-READ
+           END-IF.
+
+           IF REGISTRO-VALIDO
+               MOVE SALARIO TO WS-SALARIO-ANTES
+               PERFORM MONTAR-FUNCIONARIO-DA-TRANSACAO
+               REWRITE FUNCIONARIO
+               ADD 1 TO WS-QTD-ALTERADOS
+               IF TRANS-SALARIO NOT = WS-SALARIO-ANTES
+                   PERFORM REGISTRAR-AUDITORIA-SALARIO
+               END-IF
+           ELSE
+               PERFORM REGISTRAR-EXCECAO
+               ADD 1 TO WS-QTD-REJEITADOS
+           END-IF.
+
+      *--------------------------------------------------------------*
+      *    EXCLUSAO (D).
+      *--------------------------------------------------------------*
+       EXCLUIR-FUNCIONARIO.
+           MOVE TRANS-CODIGO TO CODIGO.
+           READ FUNCIONARIO-MASTER
+               INVALID KEY
+                   MOVE "CODIGO"      TO WS-CAMPO-REJEITADO
+                   MOVE TRANS-CODIGO  TO WS-VALOR-REJEITADO
+                   MOVE "CODIGO NAO CADASTRADO NO MESTRE"
+                                      TO WS-MOTIVO-REJEICAO
+                   PERFORM REGISTRAR-EXCECAO
+                   ADD 1 TO WS-QTD-REJEITADOS
+               NOT INVALID KEY
+                   DELETE FUNCIONARIO-MASTER
+                   PERFORM RETIRAR-CODIGO
+                   ADD 1 TO WS-QTD-EXCLUIDOS
+           END-READ.
+
+       RETIRAR-CODIGO.
+           IF WS-QTD-RETIRADOS < 50
+               ADD 1 TO WS-QTD-RETIRADOS
+               MOVE TRANS-CODIGO TO RET-ITEM (WS-QTD-RETIRADOS)
+           ELSE
+               MOVE "TRANS-CODIGO"    TO WS-CAMPO-REJEITADO
+               MOVE TRANS-CODIGO      TO WS-VALOR-REJEITADO
+               MOVE "CODIGO NAO PROTEGIDO - TABELA CHEIA (50)"
+                                      TO WS-MOTIVO-REJEICAO
+               PERFORM REGISTRAR-EXCECAO
+           END-IF.
+           MOVE TRANS-CODIGO TO RET-CODIGO-REG.
+           WRITE REG-CODIGO-RETIRADO.
+
+      *--------------------------------------------------------------*
+      *    VALIDACAO DE CAMPOS COMUM A INCLUSAO E ALTERACAO.
+      *--------------------------------------------------------------*
+       VALIDAR-DADOS-TRANSACAO.
+           IF TRANS-CODIGO IS NOT NUMERIC OR TRANS-CODIGO = 0
+               SET REGISTRO-INVALIDO TO TRUE
+               MOVE "TRANS-CODIGO"    TO WS-CAMPO-REJEITADO
+               MOVE TRANS-CODIGO      TO WS-VALOR-REJEITADO
+               MOVE "CODIGO DEVE SER NUMERICO E MAIOR QUE ZERO"
+                                      TO WS-MOTIVO-REJEICAO
+           END-IF.
+
+           IF REGISTRO-VALIDO
+               IF TRANS-SALARIO IS NOT NUMERIC
+                   OR TRANS-SALARIO NOT > ZERO
+                   SET REGISTRO-INVALIDO TO TRUE
+                   MOVE "TRANS-SALARIO" TO WS-CAMPO-REJEITADO
+                   MOVE TRANS-SALARIO   TO WS-VALOR-REJEITADO
+                   MOVE "SALARIO DEVE SER NUMERICO E MAIOR QUE ZERO"
+                                        TO WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF.
+
+           IF REGISTRO-VALIDO
+               IF TRANS-END-CEP IS NOT NUMERIC OR TRANS-END-CEP = 0
+                   SET REGISTRO-INVALIDO TO TRUE
+                   MOVE "TRANS-END-CEP"  TO WS-CAMPO-REJEITADO
+                   MOVE TRANS-END-CEP    TO WS-VALOR-REJEITADO
+                   MOVE "CEP DEVE TER 8 DIGITOS NUMERICOS"
+                                         TO WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF.
+
+           IF REGISTRO-VALIDO
+               IF TRANS-SITUACAO NOT = "A" AND NOT = "I" AND NOT = "F"
+                   SET REGISTRO-INVALIDO TO TRUE
+                   MOVE "TRANS-SITUACAO" TO WS-CAMPO-REJEITADO
+                   MOVE TRANS-SITUACAO   TO WS-VALOR-REJEITADO
+                   MOVE "SITUACAO DEVE SER A, I OU F"
+                                         TO WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF.
+
+       MONTAR-FUNCIONARIO-DA-TRANSACAO.
+           MOVE TRANS-NOME             TO NOME.
+           MOVE TRANS-END-LOGRADOURO   TO END-LOGRADOURO.
+           MOVE TRANS-END-NUMERO       TO END-NUMERO.
+           MOVE TRANS-END-BAIRRO       TO END-BAIRRO.
+           MOVE TRANS-END-CIDADE       TO END-CIDADE.
+           MOVE TRANS-END-UF           TO END-UF.
+           MOVE TRANS-END-CEP          TO END-CEP.
+           MOVE TRANS-SALARIO          TO SALARIO.
+           MOVE TRANS-SETOR            TO SETOR.
+           MOVE TRANS-SITUACAO         TO SITUACAO.
+
+      *--------------------------------------------------------------*
+      *    TRILHA DE AUDITORIA E ARQUIVO DE EXCECOES.
+      *--------------------------------------------------------------*
+       REGISTRAR-AUDITORIA-SALARIO.
+           MOVE TRANS-CODIGO       TO AUD-CODIGO.
+           MOVE "SALARIO"          TO AUD-CAMPO.
+           MOVE WS-SALARIO-ANTES   TO AUD-VALOR-ANTES.
+           MOVE TRANS-SALARIO      TO AUD-VALOR-DEPOIS.
+           MOVE WS-DATA-HOJE       TO AUD-DATA-HORA.
+           MOVE TRANS-OPERADOR     TO AUD-OPERADOR.
+           WRITE REG-AUDITORIA.
+
+       REGISTRAR-EXCECAO.
+           MOVE "PROG28"           TO EXC-PROGRAMA.
+           MOVE WS-CAMPO-REJEITADO TO EXC-CAMPO.
+           MOVE WS-VALOR-REJEITADO TO EXC-VALOR.
+           MOVE WS-MOTIVO-REJEICAO TO EXC-MOTIVO.
+           MOVE WS-DATA-HOJE       TO EXC-DATA.
+           MOVE WS-HORA-AGORA      TO EXC-HORA.
+           WRITE REG-EXCECAO.
