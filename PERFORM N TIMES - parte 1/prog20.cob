@@ -1,40 +1,341 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG20.
-      *     UTILIZAÇÃO DO PERFORM N TIMES
-      *     PROGRAMA PARA FAZER UMA TABUADA
-
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01  NUMERO      PIC 99.
-       01  MULTIPLICADOR PIC 999.
-       01  PRODUTO       PIC 9(4).
-       01  QUANTOS       PIC 99.
-
-       PROCEDURE DIVISION.
-       PROGRAM-BEGIN.
-           PERFORM INICIALIZACAO-PROGRAMA.
-           PERFORM PEGA-TABUADA.
-           PERFORM EXIBIR-TABUADA.
-       PROGRAM-DONE.
-           STOP RUN.
-
-       INICIALIZACAO-PROGRAMA.
-           MOVE 0 TO MULTIPLICADOR.
-
-       PEGA-TABUADA.
-           DISPLAY "Qual a tabuada de Multiplicacao(01-99)?".
-           ACCEPT NUMERO.
-           DISPLAY "Qual o tamanho da tabuada?".
-           ACCEPT QUANTOS.
-
-       EXIBIR-TABUADA.
-           DISPLAY " A TABUADA DE MULTIPLICACAO DE " NUMERO " EH".
-           PERFORM CALCULA-E-EXIBE QUANTOS TIMES.
-
-       CALCULA-E-EXIBE.
-           ADD 1 TO MULTIPLICADOR.
-           COMPUTE PRODUTO = NUMERO * MULTIPLICADOR.
-           DISPLAY
-            NUMERO " * " MULTIPLICADOR " = " PRODUTO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG20.
+      *     UTILIZACAO DO PERFORM N TIMES
+      *     PROGRAMA PARA FAZER UMA TABUADA
+      *
+      *     ACEITA UM NUMERO OU UMA LISTA DE NUMEROS SEPARADOS POR
+      *     VIRGULA (PARTIDOS VIA UNSTRING), VALIDA E REPETE A
+      *     PERGUNTA QUANDO A ENTRADA NAO E BOA, IMPRIME AS TABUADAS
+      *     PAGINADAS COM CABECALHO E TOTAL GERAL, E TAMBEM PODE RODAR
+      *     SEM OPERADOR, LENDO NUMERO/QUANTOS DE UM ARQUIVO DE
+      *     PARAMETROS QUANDO ELE EXISTIR.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-IMPRESSAO ASSIGN TO "TAB20PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-IMPRESSAO.
+
+           SELECT ARQ-PARAMETROS ASSIGN TO "TAB20PRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-PARAMETROS.
+
+           SELECT ARQ-LOG ASSIGN TO "OPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-LOG.
+
+           SELECT ARQ-EXCECOES ASSIGN TO "EXCECOES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXCP.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQ-IMPRESSAO.
+       01  LINHA-IMPRESSAO             PIC X(80).
+
+       FD  ARQ-PARAMETROS.
+       01  REG-PARM-TABUADA.
+           05  PARM-NUMERO             PIC 99.
+           05  PARM-QUANTOS            PIC 99.
+
+       FD  ARQ-LOG.
+       COPY CPOPLOG.
+
+       FD  ARQ-EXCECOES.
+       COPY CPEXCP.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS-IMPRESSAO         PIC X(02).
+       01  WS-STATUS-PARAMETROS        PIC X(02).
+       01  WS-STATUS-LOG               PIC X(02).
+       01  WS-STATUS-EXCP              PIC X(02).
+
+       01  NUMERO                      PIC 99.
+       01  MULTIPLICADOR               PIC 999.
+       01  PRODUTO                     PIC 9(4).
+       01  QUANTOS                     PIC 99.
+
+       01  WS-DATA-HOJE                PIC 9(08).
+       01  WS-HORA-AGORA               PIC 9(08).
+
+       01  WS-MODO-EXECUCAO            PIC X VALUE "I".
+           88  MODO-INTERATIVO             VALUE "I".
+           88  MODO-LOTE                   VALUE "L".
+       01  WS-FIM-PARAMETROS           PIC X VALUE "N".
+           88  FIM-PARAMETROS              VALUE "S".
+
+       01  WS-ERRO-ENTRADA             PIC X VALUE "N".
+           88  ENTRADA-INVALIDA            VALUE "S".
+
+       01  WS-PRODUTO-OVERFLOW         PIC X VALUE "N".
+           88  PRODUTO-OVEROU               VALUE "S".
+
+       01  WS-LINHA-ENTRADA            PIC X(40).
+       01  WS-QTD-NUMEROS              PIC 9(02) VALUE 0.
+       01  TAB-NUMEROS-LISTA.
+           05  NUM-ITEM OCCURS 10 TIMES   PIC 99.
+       01  WS-IDX-LISTA                PIC 9(02).
+
+       01  WS-TOTAL-TABUADA            PIC 9(06).
+       01  WS-LINHAS-PAGINA            PIC 9(02) VALUE 0.
+       01  WS-MAX-LINHAS-PAGINA        PIC 9(02) VALUE 10.
+       01  WS-PAGINA                   PIC 9(03) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM ABRIR-ARQUIVOS.
+           IF MODO-LOTE
+               PERFORM LER-PARAMETRO
+               PERFORM RODAR-TABUADA-DO-LOTE UNTIL FIM-PARAMETROS
+           ELSE
+               PERFORM PEGA-TABUADA
+               MOVE 1 TO WS-IDX-LISTA
+               PERFORM RODAR-UM-NUMERO-DA-LISTA
+                   UNTIL WS-IDX-LISTA > WS-QTD-NUMEROS
+           END-IF.
+           PERFORM ENCERRAR-ARQUIVOS.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+      *--------------------------------------------------------------*
+      *    ABERTURA/ENCERRAMENTO E DETECCAO DO MODO DE EXECUCAO.
+      *    SE O ARQUIVO DE PARAMETROS EXISTIR, O PROGRAMA RODA SEM
+      *    OPERADOR (MODO LOTE); CASO CONTRARIO, PERGUNTA NO TERMINAL.
+      *--------------------------------------------------------------*
+       ABRIR-ARQUIVOS.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-AGORA FROM TIME.
+
+           OPEN OUTPUT ARQ-IMPRESSAO.
+
+           OPEN EXTEND ARQ-LOG.
+           IF WS-STATUS-LOG = "35"
+               OPEN OUTPUT ARQ-LOG
+           END-IF.
+
+           OPEN EXTEND ARQ-EXCECOES.
+           IF WS-STATUS-EXCP = "35"
+               OPEN OUTPUT ARQ-EXCECOES
+           END-IF.
+
+           OPEN INPUT ARQ-PARAMETROS.
+           IF WS-STATUS-PARAMETROS = "00"
+               SET MODO-LOTE TO TRUE
+           ELSE
+               SET MODO-INTERATIVO TO TRUE
+           END-IF.
+
+       ENCERRAR-ARQUIVOS.
+           CLOSE ARQ-IMPRESSAO.
+           CLOSE ARQ-LOG.
+           CLOSE ARQ-EXCECOES.
+           IF MODO-LOTE
+               CLOSE ARQ-PARAMETROS
+           END-IF.
+
+      *--------------------------------------------------------------*
+      *    MODO LOTE - UM PAR (NUMERO, QUANTOS) POR LINHA DO ARQUIVO.
+      *--------------------------------------------------------------*
+       LER-PARAMETRO.
+           READ ARQ-PARAMETROS
+               AT END SET FIM-PARAMETROS TO TRUE
+           END-READ.
+
+       RODAR-TABUADA-DO-LOTE.
+           IF PARM-NUMERO IS NOT NUMERIC OR PARM-NUMERO = 0
+               OR PARM-QUANTOS IS NOT NUMERIC OR PARM-QUANTOS = 0
+               OR PARM-QUANTOS > 50
+               PERFORM REGISTRAR-EXCECAO-PARAMETRO
+           ELSE
+               MOVE PARM-NUMERO  TO NUM-ITEM (1)
+               MOVE 1            TO WS-QTD-NUMEROS
+               MOVE PARM-QUANTOS TO QUANTOS
+               PERFORM REGISTRAR-LOG-LEITURA
+               MOVE 1 TO WS-IDX-LISTA
+               PERFORM RODAR-UM-NUMERO-DA-LISTA
+                   UNTIL WS-IDX-LISTA > WS-QTD-NUMEROS
+           END-IF.
+           PERFORM LER-PARAMETRO.
+
+       REGISTRAR-LOG-LEITURA.
+           MOVE "PROG20"        TO LOG-PROGRAMA.
+           MOVE "LIDO EM LOTE: NUMERO/QUANTOS" TO LOG-EVENTO.
+           MOVE WS-DATA-HOJE    TO LOG-DATA-HORA.
+           WRITE REG-LOG-OPERACAO.
+
+      *--------------------------------------------------------------*
+      *    MODO INTERATIVO - PERGUNTA E VALIDA ATE OBTER ENTRADA BOA.
+      *--------------------------------------------------------------*
+       PEGA-TABUADA.
+           SET ENTRADA-INVALIDA TO TRUE.
+           PERFORM LER-LISTA-DE-NUMEROS UNTIL NOT ENTRADA-INVALIDA.
+           SET ENTRADA-INVALIDA TO TRUE.
+           PERFORM LER-QUANTOS UNTIL NOT ENTRADA-INVALIDA.
+
+       LER-LISTA-DE-NUMEROS.
+           DISPLAY "Qual a tabuada de Multiplicacao(01-99)?".
+           DISPLAY "(pode informar varias, separadas por virgula)".
+           ACCEPT WS-LINHA-ENTRADA.
+           PERFORM PARTIR-LISTA-DE-NUMEROS.
+           PERFORM VALIDAR-LISTA-DE-NUMEROS.
+
+       PARTIR-LISTA-DE-NUMEROS.
+           MOVE 0 TO WS-QTD-NUMEROS.
+           UNSTRING WS-LINHA-ENTRADA DELIMITED BY ","
+               INTO NUM-ITEM (1) NUM-ITEM (2) NUM-ITEM (3)
+                    NUM-ITEM (4) NUM-ITEM (5) NUM-ITEM (6)
+                    NUM-ITEM (7) NUM-ITEM (8) NUM-ITEM (9)
+                    NUM-ITEM (10)
+               TALLYING IN WS-QTD-NUMEROS
+           END-UNSTRING.
+
+       VALIDAR-LISTA-DE-NUMEROS.
+           MOVE "N" TO WS-ERRO-ENTRADA.
+           IF WS-QTD-NUMEROS = 0
+               MOVE "S" TO WS-ERRO-ENTRADA
+           ELSE
+               MOVE 1 TO WS-IDX-LISTA
+               PERFORM VALIDAR-UM-NUMERO-DA-LISTA
+                   UNTIL WS-IDX-LISTA > WS-QTD-NUMEROS
+           END-IF.
+           IF ENTRADA-INVALIDA
+               DISPLAY "Entrada invalida - digite de 01 a 99."
+           END-IF.
+
+       VALIDAR-UM-NUMERO-DA-LISTA.
+           IF NUM-ITEM (WS-IDX-LISTA) IS NOT NUMERIC
+               OR NUM-ITEM (WS-IDX-LISTA) = 0
+               MOVE "S" TO WS-ERRO-ENTRADA
+               MOVE "PROG20"             TO EXC-PROGRAMA
+               MOVE "NUMERO"             TO EXC-CAMPO
+               MOVE NUM-ITEM (WS-IDX-LISTA) TO EXC-VALOR
+               MOVE "NUMERO FORA DA FAIXA 01-99" TO EXC-MOTIVO
+               MOVE WS-DATA-HOJE         TO EXC-DATA
+               MOVE WS-HORA-AGORA        TO EXC-HORA
+               WRITE REG-EXCECAO
+           END-IF.
+           ADD 1 TO WS-IDX-LISTA.
+
+       LER-QUANTOS.
+           DISPLAY "Qual o tamanho da tabuada (01-50)?".
+           ACCEPT QUANTOS.
+           MOVE "N" TO WS-ERRO-ENTRADA.
+           IF QUANTOS IS NOT NUMERIC OR QUANTOS = 0 OR QUANTOS > 50
+               MOVE "S" TO WS-ERRO-ENTRADA
+               DISPLAY "Entrada invalida - digite de 01 a 50."
+               MOVE "PROG20"         TO EXC-PROGRAMA
+               MOVE "QUANTOS"        TO EXC-CAMPO
+               MOVE QUANTOS          TO EXC-VALOR
+               MOVE "TAMANHO DA TABUADA FORA DA FAIXA 01-50"
+                                     TO EXC-MOTIVO
+               MOVE WS-DATA-HOJE     TO EXC-DATA
+               MOVE WS-HORA-AGORA    TO EXC-HORA
+               WRITE REG-EXCECAO
+           END-IF.
+
+      *--------------------------------------------------------------*
+      *    UMA TABUADA POR NUMERO DA LISTA (LOTE OU INTERATIVO).
+      *--------------------------------------------------------------*
+       RODAR-UM-NUMERO-DA-LISTA.
+           MOVE NUM-ITEM (WS-IDX-LISTA) TO NUMERO.
+           MOVE 0 TO MULTIPLICADOR.
+           MOVE 0 TO WS-TOTAL-TABUADA.
+           PERFORM EXIBIR-TABUADA.
+           ADD 1 TO WS-IDX-LISTA.
+
+       EXIBIR-TABUADA.
+           PERFORM IMPRIMIR-CABECALHO-PAGINA.
+           DISPLAY " A TABUADA DE MULTIPLICACAO DE " NUMERO " EH".
+           PERFORM CALCULA-E-EXIBE QUANTOS TIMES.
+           PERFORM IMPRIMIR-TOTAL-TABUADA.
+
+      *--------------------------------------------------------------*
+      *    IMPRESSAO PAGINADA - CABECALHO A CADA PAGINA, QUEBRA A
+      *    CADA WS-MAX-LINHAS-PAGINA LINHAS, E TOTAL GERAL AO FINAL.
+      *--------------------------------------------------------------*
+       IMPRIMIR-CABECALHO-PAGINA.
+           ADD 1 TO WS-PAGINA.
+           MOVE 0 TO WS-LINHAS-PAGINA.
+           MOVE SPACES TO LINHA-IMPRESSAO.
+           STRING "TABUADA DE MULTIPLICACAO - DATA " WS-DATA-HOJE
+               " - PAGINA " WS-PAGINA
+               DELIMITED BY SIZE INTO LINHA-IMPRESSAO
+           END-STRING.
+           WRITE LINHA-IMPRESSAO.
+           MOVE SPACES TO LINHA-IMPRESSAO.
+           STRING "TABUADA DO NUMERO " NUMERO
+               DELIMITED BY SIZE INTO LINHA-IMPRESSAO
+           END-STRING.
+           WRITE LINHA-IMPRESSAO.
+
+       CALCULA-E-EXIBE.
+           ADD 1 TO MULTIPLICADOR.
+           MOVE "N" TO WS-PRODUTO-OVERFLOW.
+           COMPUTE PRODUTO = NUMERO * MULTIPLICADOR
+               ON SIZE ERROR
+                   MOVE "S" TO WS-PRODUTO-OVERFLOW
+                   PERFORM REGISTRAR-EXCECAO-OVERFLOW
+           END-COMPUTE.
+           IF PRODUTO-OVEROU
+               DISPLAY
+                NUMERO " * " MULTIPLICADOR " = *** OVERFLOW ***"
+           ELSE
+               DISPLAY
+                NUMERO " * " MULTIPLICADOR " = " PRODUTO
+               ADD PRODUTO TO WS-TOTAL-TABUADA
+           END-IF.
+           PERFORM IMPRIMIR-LINHA-TABUADA.
+           IF WS-LINHAS-PAGINA >= WS-MAX-LINHAS-PAGINA
+               PERFORM IMPRIMIR-CABECALHO-PAGINA
+           END-IF.
+
+       IMPRIMIR-LINHA-TABUADA.
+           MOVE SPACES TO LINHA-IMPRESSAO.
+           IF PRODUTO-OVEROU
+               STRING NUMERO " X " MULTIPLICADOR " = *** OVERFLOW ***"
+                   DELIMITED BY SIZE INTO LINHA-IMPRESSAO
+               END-STRING
+           ELSE
+               STRING NUMERO " X " MULTIPLICADOR " = " PRODUTO
+                   DELIMITED BY SIZE INTO LINHA-IMPRESSAO
+               END-STRING
+           END-IF.
+           WRITE LINHA-IMPRESSAO.
+           ADD 1 TO WS-LINHAS-PAGINA.
+
+       IMPRIMIR-TOTAL-TABUADA.
+           DISPLAY "TOTAL DESTA TABUADA: " WS-TOTAL-TABUADA.
+           MOVE SPACES TO LINHA-IMPRESSAO.
+           STRING "TOTAL DESTA TABUADA: " WS-TOTAL-TABUADA
+               DELIMITED BY SIZE INTO LINHA-IMPRESSAO
+           END-STRING.
+           WRITE LINHA-IMPRESSAO.
+
+       REGISTRAR-EXCECAO-PARAMETRO.
+           MOVE "PROG20"         TO EXC-PROGRAMA.
+           MOVE "NUMERO/QUANTOS" TO EXC-CAMPO.
+           MOVE "PAR INVALIDO NO ARQUIVO DE PARAMETROS"
+                                 TO EXC-MOTIVO.
+           MOVE WS-DATA-HOJE     TO EXC-DATA.
+           MOVE WS-HORA-AGORA    TO EXC-HORA.
+           WRITE REG-EXCECAO.
+
+       REGISTRAR-EXCECAO-OVERFLOW.
+           MOVE "PROG20"         TO EXC-PROGRAMA.
+           MOVE "NUMERO/MULTIPL" TO EXC-CAMPO.
+           MOVE SPACES           TO EXC-VALOR.
+           STRING NUMERO " X " MULTIPLICADOR
+               DELIMITED BY SIZE INTO EXC-VALOR
+           END-STRING.
+           MOVE "PRODUTO EXCEDEU PIC 9(4) - VALOR TRUNCADO"
+                                 TO EXC-MOTIVO.
+           MOVE WS-DATA-HOJE     TO EXC-DATA.
+           MOVE WS-HORA-AGORA    TO EXC-HORA.
+           WRITE REG-EXCECAO.
