@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG39.
+      *     REAJUSTE SALARIAL EM LOTE.
+      *     LE UM PERCENTUAL DE REAJUSTE POR SETOR (OU UM PERCENTUAL
+      *     PADRAO, QUANDO O SETOR NAO TEM UMA REGRA PROPRIA) DE UM
+      *     ARQUIVO DE PARAMETROS, APLICA EM UMA SO PASSADA SOBRE O
+      *     SALARIO DE TODO FUNCIONARIO ATIVO DO MESTRE (FUNCMAST) E
+      *     GRAVA UM RELATORIO DE SALARIO ANTES/DEPOIS POR FUNCIONARIO.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIO-MASTER ASSIGN TO "FUNCMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODIGO
+               FILE STATUS IS WS-STATUS-MASTER.
+
+           SELECT ARQ-PARAMETROS ASSIGN TO "REAJPRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-PARAMETROS.
+
+           SELECT ARQ-RELATORIO ASSIGN TO "REAJREL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RELATORIO.
+
+           SELECT ARQ-AUDITORIA ASSIGN TO "AUDITORIA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AUDIT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FUNCIONARIO-MASTER.
+       COPY CPFUNC.
+
+      *    UM REGISTRO POR SETOR COM SEU PERCENTUAL; UM REGISTRO COM
+      *    SETOR EM BRANCO CARREGA O PERCENTUAL PADRAO PARA OS DEMAIS.
+       FD  ARQ-PARAMETROS.
+       01  REG-PARM-REAJUSTE.
+           05  PARM-SETOR              PIC X(10).
+           05  PARM-PERCENTUAL         PIC 9(2)V9(2).
+
+       FD  ARQ-RELATORIO.
+       01  LINHA-RELATORIO             PIC X(80).
+
+       FD  ARQ-AUDITORIA.
+       COPY CPAUDIT.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS-MASTER            PIC X(02).
+       01  WS-STATUS-PARAMETROS        PIC X(02).
+       01  WS-STATUS-RELATORIO         PIC X(02).
+       01  WS-STATUS-AUDIT             PIC X(02).
+
+       01  WS-DATA-HOJE                PIC 9(08).
+
+       01  WS-FIM-MASTER                PIC X VALUE "N".
+           88  FIM-MASTER                   VALUE "S".
+       01  WS-FIM-PARAMETROS           PIC X VALUE "N".
+           88  FIM-PARAMETROS              VALUE "S".
+
+       01  WS-PERCENTUAL-PADRAO        PIC 9(2)V9(2) VALUE 0.
+
+      *    PERCENTUAIS POR SETOR - ATE 10 SETORES COM REGRA PROPRIA.
+       01  TAB-PERCENTUAIS-SETOR.
+           05  PERC-SETOR-ITEM OCCURS 10 TIMES.
+               10  PERC-SETOR-NOME     PIC X(10).
+               10  PERC-SETOR-VALOR    PIC 9(2)V9(2).
+       01  WS-QTD-SETORES              PIC 9(02) VALUE 0.
+       01  WS-IDX                      PIC 9(02).
+
+       01  WS-PERCENTUAL-APLICADO      PIC 9(2)V9(2).
+       01  WS-SALARIO-ANTES            PIC 9(4)V9(2).
+       01  WS-QTD-REAJUSTADOS          PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM CARREGAR-PERCENTUAIS.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+           PERFORM REAJUSTAR-UM-FUNCIONARIO UNTIL FIM-MASTER.
+           PERFORM ENCERRAR-ARQUIVOS.
+           DISPLAY "REAJUSTE SALARIAL - FUNCIONARIOS REAJUSTADOS: "
+               WS-QTD-REAJUSTADOS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      *--------------------------------------------------------------*
+      *    ABERTURA/ENCERRAMENTO DE ARQUIVOS.
+      *--------------------------------------------------------------*
+       ABRIR-ARQUIVOS.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN I-O FUNCIONARIO-MASTER.
+           OPEN INPUT ARQ-PARAMETROS.
+           OPEN OUTPUT ARQ-RELATORIO.
+           OPEN EXTEND ARQ-AUDITORIA.
+           IF WS-STATUS-AUDIT = "35"
+               OPEN OUTPUT ARQ-AUDITORIA
+           END-IF.
+
+       ENCERRAR-ARQUIVOS.
+           CLOSE FUNCIONARIO-MASTER.
+           CLOSE ARQ-PARAMETROS.
+           CLOSE ARQ-RELATORIO.
+           CLOSE ARQ-AUDITORIA.
+
+      *--------------------------------------------------------------*
+      *    CARGA DOS PERCENTUAIS POR SETOR E DO PADRAO.
+      *--------------------------------------------------------------*
+       CARREGAR-PERCENTUAIS.
+           PERFORM LER-PARAMETRO.
+           PERFORM GUARDAR-UM-PERCENTUAL UNTIL FIM-PARAMETROS.
+
+       LER-PARAMETRO.
+           READ ARQ-PARAMETROS
+               AT END SET FIM-PARAMETROS TO TRUE
+           END-READ.
+
+       GUARDAR-UM-PERCENTUAL.
+           IF PARM-SETOR = SPACES
+               MOVE PARM-PERCENTUAL TO WS-PERCENTUAL-PADRAO
+           ELSE
+               IF WS-QTD-SETORES < 10
+                   ADD 1 TO WS-QTD-SETORES
+                   MOVE PARM-SETOR
+                       TO PERC-SETOR-NOME (WS-QTD-SETORES)
+                   MOVE PARM-PERCENTUAL
+                       TO PERC-SETOR-VALOR (WS-QTD-SETORES)
+               END-IF
+           END-IF.
+           PERFORM LER-PARAMETRO.
+
+      *--------------------------------------------------------------*
+      *    LACO PRINCIPAL - UM REGISTRO DO MESTRE POR VEZ.
+      *--------------------------------------------------------------*
+       LER-PROXIMO-FUNCIONARIO.
+           READ FUNCIONARIO-MASTER NEXT RECORD
+               AT END SET FIM-MASTER TO TRUE
+           END-READ.
+
+       REAJUSTAR-UM-FUNCIONARIO.
+           IF SITUACAO-ATIVA
+               PERFORM LOCALIZAR-PERCENTUAL-DO-SETOR
+               IF WS-PERCENTUAL-APLICADO > 0
+                   MOVE SALARIO TO WS-SALARIO-ANTES
+                   COMPUTE SALARIO ROUNDED =
+                       SALARIO * (1 + WS-PERCENTUAL-APLICADO / 100)
+                   REWRITE FUNCIONARIO
+                   PERFORM IMPRIMIR-LINHA-REAJUSTE
+                   PERFORM REGISTRAR-AUDITORIA-REAJUSTE
+                   ADD 1 TO WS-QTD-REAJUSTADOS
+               END-IF
+           END-IF.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+
+       LOCALIZAR-PERCENTUAL-DO-SETOR.
+           MOVE WS-PERCENTUAL-PADRAO TO WS-PERCENTUAL-APLICADO.
+           MOVE 1 TO WS-IDX.
+           PERFORM COMPARAR-UM-SETOR
+               UNTIL WS-IDX > WS-QTD-SETORES
+                   OR SETOR = PERC-SETOR-NOME (WS-IDX).
+           IF WS-IDX <= WS-QTD-SETORES
+               MOVE PERC-SETOR-VALOR (WS-IDX) TO WS-PERCENTUAL-APLICADO
+           END-IF.
+
+       COMPARAR-UM-SETOR.
+           ADD 1 TO WS-IDX.
+
+       IMPRIMIR-LINHA-REAJUSTE.
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "CODIGO " CODIGO " - " NOME
+               " - SETOR " SETOR
+               " - REAJUSTE " WS-PERCENTUAL-APLICADO "% - DE "
+               WS-SALARIO-ANTES " PARA " SALARIO
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           END-STRING.
+           WRITE LINHA-RELATORIO.
+
+       REGISTRAR-AUDITORIA-REAJUSTE.
+           MOVE CODIGO             TO AUD-CODIGO.
+           MOVE "SALARIO"          TO AUD-CAMPO.
+           MOVE WS-SALARIO-ANTES   TO AUD-VALOR-ANTES.
+           MOVE SALARIO            TO AUD-VALOR-DEPOIS.
+           MOVE WS-DATA-HOJE       TO AUD-DATA-HORA.
+           MOVE "PROG39"           TO AUD-OPERADOR.
+           WRITE REG-AUDITORIA.
