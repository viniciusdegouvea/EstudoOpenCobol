@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG30.
+      *     RELATORIO DE FOLHA DE PAGAMENTO POR SETOR.
+      *     LE O EXTRATO DO CADASTRO JA ORDENADO POR SETOR/SALARIO
+      *     (FUNCORD, GERADO PELO PROG34) E IMPRIME A QUANTIDADE DE
+      *     FUNCIONARIOS E O CUSTO DE FOLHA (SALARIOS BRUTOS) DE CADA
+      *     SETOR, COM SUBTOTAL POR SETOR E TOTAL GERAL NO FIM.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-FUNC-ORDENADO ASSIGN TO "FUNCORD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-ORDENADO.
+
+           SELECT ARQ-RELATORIO ASSIGN TO "RELSETOR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQ-FUNC-ORDENADO.
+       COPY CPFUNC.
+
+       FD  ARQ-RELATORIO.
+       01  LINHA-RELATORIO             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS-ORDENADO          PIC X(02).
+       01  WS-STATUS-RELATORIO         PIC X(02).
+
+       01  WS-FIM-ARQUIVO              PIC X VALUE "N".
+           88  FIM-ARQUIVO                 VALUE "S".
+
+       01  WS-SETOR-ATUAL               PIC X(10).
+       01  WS-QTD-SETOR                PIC 9(05) VALUE 0.
+       01  WS-CUSTO-SETOR              PIC 9(8)V9(2) VALUE 0.
+       01  WS-QTD-GERAL                PIC 9(05) VALUE 0.
+       01  WS-CUSTO-GERAL              PIC 9(8)V9(2) VALUE 0.
+       01  WS-PRIMEIRO-REGISTRO        PIC X VALUE "S".
+           88  PRIMEIRO-REGISTRO           VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           MOVE 0 TO RETURN-CODE.
+           OPEN INPUT ARQ-FUNC-ORDENADO.
+           IF WS-STATUS-ORDENADO NOT = "00"
+               DISPLAY "** FUNCORD NAO ENCONTRADO OU INACESSIVEL - "
+                   "STATUS " WS-STATUS-ORDENADO " **"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               OPEN OUTPUT ARQ-RELATORIO
+               PERFORM LER-FUNCIONARIO
+               PERFORM PROCESSAR-UM-FUNCIONARIO UNTIL FIM-ARQUIVO
+               IF NOT PRIMEIRO-REGISTRO
+                   PERFORM IMPRIMIR-SUBTOTAL-SETOR
+               END-IF
+               PERFORM IMPRIMIR-TOTAL-GERAL
+               CLOSE ARQ-FUNC-ORDENADO
+               CLOSE ARQ-RELATORIO
+           END-IF.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       LER-FUNCIONARIO.
+           READ ARQ-FUNC-ORDENADO
+               AT END SET FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       PROCESSAR-UM-FUNCIONARIO.
+           IF PRIMEIRO-REGISTRO
+               MOVE SETOR TO WS-SETOR-ATUAL
+               MOVE "N" TO WS-PRIMEIRO-REGISTRO
+           END-IF.
+           IF SETOR NOT = WS-SETOR-ATUAL
+               PERFORM IMPRIMIR-SUBTOTAL-SETOR
+               MOVE SETOR TO WS-SETOR-ATUAL
+               MOVE 0 TO WS-QTD-SETOR
+               MOVE 0 TO WS-CUSTO-SETOR
+           END-IF.
+           IF SITUACAO-ATIVA
+               ADD 1 TO WS-QTD-SETOR
+               ADD 1 TO WS-QTD-GERAL
+               ADD SALARIO TO WS-CUSTO-SETOR
+               ADD SALARIO TO WS-CUSTO-GERAL
+           END-IF.
+           PERFORM LER-FUNCIONARIO.
+
+       IMPRIMIR-SUBTOTAL-SETOR.
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "SETOR " WS-SETOR-ATUAL
+               " - FUNCIONARIOS: " WS-QTD-SETOR
+               " - CUSTO DE FOLHA: " WS-CUSTO-SETOR
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           END-STRING.
+           WRITE LINHA-RELATORIO.
+
+       IMPRIMIR-TOTAL-GERAL.
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "TOTAL GERAL - FUNCIONARIOS: " WS-QTD-GERAL
+               " - CUSTO DE FOLHA: " WS-CUSTO-GERAL
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           END-STRING.
+           WRITE LINHA-RELATORIO.
