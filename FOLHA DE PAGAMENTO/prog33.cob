@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG33.
+      *     RELATORIO DE FAIXA SALARIAL.
+      *     LE O EXTRATO DO CADASTRO ORDENADO (FUNCORD, GERADO PELO
+      *     PROG34) E AGRUPA OS FUNCIONARIOS EM FAIXAS DE SALARIO,
+      *     IMPRIMINDO A QUANTIDADE E O SALARIO MEDIO DE CADA FAIXA.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-FUNC-ORDENADO ASSIGN TO "FUNCORD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-ORDENADO.
+
+           SELECT ARQ-RELATORIO ASSIGN TO "RELFAIXA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQ-FUNC-ORDENADO.
+       COPY CPFUNC.
+
+       FD  ARQ-RELATORIO.
+       01  LINHA-RELATORIO             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS-ORDENADO          PIC X(02).
+       01  WS-STATUS-RELATORIO         PIC X(02).
+
+       01  WS-FIM-ARQUIVO              PIC X VALUE "N".
+           88  FIM-ARQUIVO                 VALUE "S".
+
+      *    FAIXAS: ATE 2000,00 / DE 2000,01 A 5000,00 / ACIMA 5000,00.
+       01  TAB-FAIXAS-SALARIAIS.
+           05  FAIXA-SALARIAL OCCURS 3 TIMES.
+               10  FAIXA-DESCRICAO     PIC X(20).
+               10  FAIXA-LIMITE        PIC 9(6)V9(2).
+               10  FAIXA-QUANTIDADE    PIC 9(05) VALUE 0.
+               10  FAIXA-SOMA-SALARIO  PIC 9(8)V9(2) VALUE 0.
+
+       01  WS-IDX                      PIC 9(02).
+       01  WS-MEDIA-FAIXA              PIC 9(6)V9(2).
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           PERFORM INICIALIZAR-FAIXAS.
+           OPEN INPUT ARQ-FUNC-ORDENADO.
+           OPEN OUTPUT ARQ-RELATORIO.
+           PERFORM LER-FUNCIONARIO.
+           PERFORM PROCESSAR-UM-FUNCIONARIO UNTIL FIM-ARQUIVO.
+           CLOSE ARQ-FUNC-ORDENADO.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 3
+               PERFORM IMPRIMIR-FAIXA
+           END-PERFORM.
+           CLOSE ARQ-RELATORIO.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       INICIALIZAR-FAIXAS.
+           MOVE "ATE 2.000,00        " TO FAIXA-DESCRICAO (1).
+           MOVE 2000.00                TO FAIXA-LIMITE (1).
+           MOVE "DE 2.000,01 A 5.000,00" TO FAIXA-DESCRICAO (2).
+           MOVE 5000.00                TO FAIXA-LIMITE (2).
+           MOVE "ACIMA DE 5.000,00   " TO FAIXA-DESCRICAO (3).
+           MOVE 999999.99              TO FAIXA-LIMITE (3).
+
+       LER-FUNCIONARIO.
+           READ ARQ-FUNC-ORDENADO
+               AT END SET FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       PROCESSAR-UM-FUNCIONARIO.
+           IF SITUACAO-ATIVA
+               MOVE 1 TO WS-IDX
+               PERFORM AVANCAR-FAIXA
+                   UNTIL WS-IDX > 3 OR SALARIO <= FAIXA-LIMITE (WS-IDX)
+               IF WS-IDX > 3
+                   MOVE 3 TO WS-IDX
+               END-IF
+               ADD 1 TO FAIXA-QUANTIDADE (WS-IDX)
+               ADD SALARIO TO FAIXA-SOMA-SALARIO (WS-IDX)
+           END-IF.
+           PERFORM LER-FUNCIONARIO.
+
+       AVANCAR-FAIXA.
+           ADD 1 TO WS-IDX.
+
+       IMPRIMIR-FAIXA.
+           MOVE 0 TO WS-MEDIA-FAIXA.
+           IF FAIXA-QUANTIDADE (WS-IDX) > 0
+               COMPUTE WS-MEDIA-FAIXA ROUNDED =
+                   FAIXA-SOMA-SALARIO (WS-IDX) /
+                   FAIXA-QUANTIDADE (WS-IDX)
+           END-IF.
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING FAIXA-DESCRICAO (WS-IDX)
+               " - FUNCIONARIOS: " FAIXA-QUANTIDADE (WS-IDX)
+               " - SALARIO MEDIO: " WS-MEDIA-FAIXA
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           END-STRING.
+           WRITE LINHA-RELATORIO.
