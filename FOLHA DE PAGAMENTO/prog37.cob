@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG37.
+      *     RELATORIO DE EFETIVO POR SITUACAO.
+      *     LE O MESTRE (FUNCMAST) E SUBTOTALIZA QUANTIDADE E CUSTO DE
+      *     FOLHA POR SITUACAO (ATIVO/INATIVO/AFASTADO), PARA QUE UM
+      *     FUNCIONARIO DESLIGADO DEIXE DE CONTAR COMO CUSTO ATIVO SO
+      *     PORQUE O REGISTRO NAO FOI FISICAMENTE EXCLUIDO.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIO-MASTER ASSIGN TO "FUNCMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CODIGO
+               FILE STATUS IS WS-STATUS-MASTER.
+
+           SELECT ARQ-RELATORIO ASSIGN TO "RELSITU"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FUNCIONARIO-MASTER.
+       COPY CPFUNC.
+
+       FD  ARQ-RELATORIO.
+       01  LINHA-RELATORIO             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS-MASTER            PIC X(02).
+       01  WS-STATUS-RELATORIO         PIC X(02).
+
+       01  WS-FIM-MASTER                PIC X VALUE "N".
+           88  FIM-MASTER                   VALUE "S".
+
+      *    SUBTOTAIS POR SITUACAO - 1 ATIVO / 2 INATIVO / 3 AFASTADO.
+       01  TAB-SITUACOES.
+           05  SITUACAO-ITEM OCCURS 3 TIMES.
+               10  SITU-DESCRICAO      PIC X(10).
+               10  SITU-CODIGO         PIC X(01).
+               10  SITU-QUANTIDADE     PIC 9(05) VALUE 0.
+               10  SITU-CUSTO-FOLHA    PIC 9(8)V9(2) VALUE 0.
+
+       01  WS-IDX                      PIC 9(02).
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           PERFORM INICIALIZAR-SITUACOES.
+           OPEN INPUT FUNCIONARIO-MASTER.
+           OPEN OUTPUT ARQ-RELATORIO.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+           PERFORM CLASSIFICAR-UM-FUNCIONARIO UNTIL FIM-MASTER.
+           CLOSE FUNCIONARIO-MASTER.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 3
+               PERFORM IMPRIMIR-UMA-SITUACAO
+           END-PERFORM.
+           CLOSE ARQ-RELATORIO.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       INICIALIZAR-SITUACOES.
+           MOVE "ATIVO"    TO SITU-DESCRICAO (1).
+           MOVE "A"        TO SITU-CODIGO (1).
+           MOVE "INATIVO"  TO SITU-DESCRICAO (2).
+           MOVE "I"        TO SITU-CODIGO (2).
+           MOVE "AFASTADO" TO SITU-DESCRICAO (3).
+           MOVE "F"        TO SITU-CODIGO (3).
+
+       LER-PROXIMO-FUNCIONARIO.
+           READ FUNCIONARIO-MASTER NEXT RECORD
+               AT END SET FIM-MASTER TO TRUE
+           END-READ.
+
+       CLASSIFICAR-UM-FUNCIONARIO.
+           MOVE 1 TO WS-IDX.
+           PERFORM LOCALIZAR-SITUACAO
+               UNTIL WS-IDX > 3 OR SITUACAO = SITU-CODIGO (WS-IDX).
+           IF WS-IDX <= 3
+               ADD 1 TO SITU-QUANTIDADE (WS-IDX)
+               ADD SALARIO TO SITU-CUSTO-FOLHA (WS-IDX)
+           END-IF.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+
+       LOCALIZAR-SITUACAO.
+           ADD 1 TO WS-IDX.
+
+       IMPRIMIR-UMA-SITUACAO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING SITU-DESCRICAO (WS-IDX)
+               " - FUNCIONARIOS: " SITU-QUANTIDADE (WS-IDX)
+               " - CUSTO DE FOLHA: " SITU-CUSTO-FOLHA (WS-IDX)
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           END-STRING.
+           WRITE LINHA-RELATORIO.
