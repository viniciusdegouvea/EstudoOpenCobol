@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG38.
+      *     RELATORIO DE FERIAS PROXIMAS DO TETO DE ACUMULO.
+      *     LE O MESTRE (FUNCMAST) E LISTA OS FUNCIONARIOS CUJO SALDO
+      *     DE DIAS DE FERIAS (ACUMULADOS MENOS GOZADOS PELO PROG29)
+      *     JA CHEGOU OU ESTA PROXIMO DO TETO DE WS-TETO-FERIAS DIAS,
+      *     PARA QUE O RH SAIBA QUEM PRECISA TIRAR FERIAS ANTES DE
+      *     PARAR DE ACUMULAR.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIO-MASTER ASSIGN TO "FUNCMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CODIGO
+               FILE STATUS IS WS-STATUS-MASTER.
+
+           SELECT ARQ-RELATORIO ASSIGN TO "RELFERIA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FUNCIONARIO-MASTER.
+       COPY CPFUNC.
+
+       FD  ARQ-RELATORIO.
+       01  LINHA-RELATORIO             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS-MASTER            PIC X(02).
+       01  WS-STATUS-RELATORIO         PIC X(02).
+
+       01  WS-FIM-MASTER                PIC X VALUE "N".
+           88  FIM-MASTER                   VALUE "S".
+
+       01  WS-TETO-FERIAS              PIC 9(3)V9(2) VALUE 30.00.
+       01  WS-LIMIAR-ALERTA            PIC 9(3)V9(2) VALUE 25.00.
+
+       01  WS-SALDO-FERIAS             PIC 9(3)V9(2).
+       01  WS-QTD-NO-LIMIAR            PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           OPEN INPUT FUNCIONARIO-MASTER.
+           OPEN OUTPUT ARQ-RELATORIO.
+           PERFORM IMPRIMIR-CABECALHO-RELATORIO.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+           PERFORM VERIFICAR-UM-FUNCIONARIO UNTIL FIM-MASTER.
+           CLOSE FUNCIONARIO-MASTER.
+           PERFORM IMPRIMIR-TOTAL-RELATORIO.
+           CLOSE ARQ-RELATORIO.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       IMPRIMIR-CABECALHO-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "FUNCIONARIOS PROXIMOS DO TETO DE FERIAS ("
+               WS-LIMIAR-ALERTA " DE " WS-TETO-FERIAS " DIAS)"
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           END-STRING.
+           WRITE LINHA-RELATORIO.
+
+       LER-PROXIMO-FUNCIONARIO.
+           READ FUNCIONARIO-MASTER NEXT RECORD
+               AT END SET FIM-MASTER TO TRUE
+           END-READ.
+
+       VERIFICAR-UM-FUNCIONARIO.
+           IF SITUACAO-ATIVA
+               COMPUTE WS-SALDO-FERIAS =
+                   FERIAS-DIAS-ACUMULADOS - FERIAS-DIAS-GOZADOS
+               IF WS-SALDO-FERIAS >= WS-LIMIAR-ALERTA
+                   PERFORM IMPRIMIR-UM-FUNCIONARIO-NO-LIMIAR
+               END-IF
+           END-IF.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+
+       IMPRIMIR-UM-FUNCIONARIO-NO-LIMIAR.
+           ADD 1 TO WS-QTD-NO-LIMIAR.
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "CODIGO " CODIGO " - " NOME
+               " - SALDO DE FERIAS: " WS-SALDO-FERIAS " DIAS"
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           END-STRING.
+           WRITE LINHA-RELATORIO.
+
+       IMPRIMIR-TOTAL-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "TOTAL DE FUNCIONARIOS NO LIMIAR: " WS-QTD-NO-LIMIAR
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           END-STRING.
+           WRITE LINHA-RELATORIO.
