@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG32.
+      *     EXPORTACAO DO CADASTRO DE FUNCIONARIOS EM CSV.
+      *     LE O MESTRE (FUNCMAST) E GRAVA UM EXTRATO DELIMITADO POR
+      *     VIRGULA (FUNCCSV), PARA ALIMENTAR O SISTEMA DE RH/
+      *     BENEFICIOS, EM VEZ DE DEPENDER DA SAIDA DE UM DISPLAY.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIO-MASTER ASSIGN TO "FUNCMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CODIGO
+               FILE STATUS IS WS-STATUS-MASTER.
+
+           SELECT ARQ-CSV ASSIGN TO "FUNCCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FUNCIONARIO-MASTER.
+       COPY CPFUNC.
+
+       FD  ARQ-CSV.
+       01  LINHA-CSV                   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS-MASTER            PIC X(02).
+       01  WS-STATUS-CSV               PIC X(02).
+
+       01  WS-FIM-MASTER                PIC X VALUE "N".
+           88  FIM-MASTER                   VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           OPEN INPUT FUNCIONARIO-MASTER.
+           OPEN OUTPUT ARQ-CSV.
+           PERFORM ESCREVER-CABECALHO.
+           PERFORM LER-FUNCIONARIO.
+           PERFORM EXPORTAR-UM-FUNCIONARIO UNTIL FIM-MASTER.
+           CLOSE FUNCIONARIO-MASTER.
+           CLOSE ARQ-CSV.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       ESCREVER-CABECALHO.
+           MOVE SPACES TO LINHA-CSV.
+           STRING "CODIGO,NOME,ENDERECO,CIDADE,UF,CEP,SALARIO,"
+                   DELIMITED BY SIZE
+               "SETOR,SITUACAO" DELIMITED BY SIZE
+               INTO LINHA-CSV
+           END-STRING.
+           WRITE LINHA-CSV.
+
+       LER-FUNCIONARIO.
+           READ FUNCIONARIO-MASTER NEXT RECORD
+               AT END SET FIM-MASTER TO TRUE
+           END-READ.
+
+       EXPORTAR-UM-FUNCIONARIO.
+           MOVE SPACES TO LINHA-CSV.
+           STRING
+               CODIGO              DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               NOME                DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               END-LOGRADOURO      DELIMITED BY SIZE
+               " " END-NUMERO      DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               END-CIDADE          DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               END-UF              DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               END-CEP             DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               SALARIO             DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               SETOR               DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               SITUACAO            DELIMITED BY SIZE
+               INTO LINHA-CSV
+           END-STRING.
+           WRITE LINHA-CSV.
+           PERFORM LER-FUNCIONARIO.
