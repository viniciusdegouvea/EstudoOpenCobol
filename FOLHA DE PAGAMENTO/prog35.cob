@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG35.
+      *     RELATORIO DE BALANCEAMENTO DIA-A-DIA DA FOLHA.
+      *     LE O MESTRE (FUNCMAST), SOMA SALARIO E SALARIO-LIQUIDO DOS
+      *     FUNCIONARIOS ATIVOS, E COMPARA CONTRA OS TOTAIS GRAVADOS NA
+      *     EXECUCAO ANTERIOR (FOLHATOT). SE A VARIACAO PASSAR DA
+      *     TOLERANCIA LIDA DE FOLHATOL, O LOTE E SINALIZADO E UMA
+      *     EXCECAO E GRAVADA, PARA QUE UM ERRO DE FAIXA OU UMA
+      *     ATUALIZACAO EM MASSA MAL FEITA NAO PASSE DESPERCEBIDO ANTES
+      *     DE A FOLHA SAIR.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIO-MASTER ASSIGN TO "FUNCMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CODIGO
+               FILE STATUS IS WS-STATUS-MASTER.
+
+           SELECT ARQ-TOTAIS-ANTERIOR ASSIGN TO "FOLHATOT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-TOTAIS.
+
+           SELECT ARQ-TOLERANCIA ASSIGN TO "FOLHATOL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-TOLERANCIA.
+
+           SELECT ARQ-RELATORIO ASSIGN TO "RELBALAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RELATORIO.
+
+           SELECT ARQ-EXCECOES ASSIGN TO "EXCECOES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXCP.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FUNCIONARIO-MASTER.
+       COPY CPFUNC.
+
+       FD  ARQ-TOTAIS-ANTERIOR.
+       01  REG-TOTAIS-ANTERIOR.
+           05  TOT-DATA-EXECUCAO        PIC 9(08).
+           05  TOT-VALOR-BRUTO          PIC 9(8)V9(2).
+           05  TOT-VALOR-LIQUIDO        PIC 9(8)V9(2).
+
+       FD  ARQ-TOLERANCIA.
+       01  REG-TOLERANCIA.
+           05  TOL-PERCENTUAL           PIC 9(2)V9(2).
+
+       FD  ARQ-RELATORIO.
+       01  LINHA-RELATORIO              PIC X(80).
+
+       FD  ARQ-EXCECOES.
+       COPY CPEXCP.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS-MASTER             PIC X(02).
+       01  WS-STATUS-TOTAIS             PIC X(02).
+       01  WS-STATUS-TOLERANCIA         PIC X(02).
+       01  WS-STATUS-RELATORIO          PIC X(02).
+       01  WS-STATUS-EXCP               PIC X(02).
+
+       01  WS-DATA-HOJE                 PIC 9(08).
+       01  WS-HORA-AGORA                PIC 9(08).
+
+       01  WS-FIM-MASTER                PIC X VALUE "N".
+           88  FIM-MASTER                   VALUE "S".
+
+       01  WS-HA-TOTAIS-ANTERIOR        PIC X VALUE "N".
+           88  HA-TOTAIS-ANTERIOR           VALUE "S".
+
+      *    TOLERANCIA PADRAO QUANDO NAO HA ARQUIVO DE PARAMETRO.
+       01  WS-TOLERANCIA-PERCENTUAL     PIC 9(2)V9(2) VALUE 5.00.
+
+       01  WS-TOTAL-BRUTO-HOJE          PIC 9(8)V9(2) VALUE 0.
+       01  WS-TOTAL-LIQUIDO-HOJE        PIC 9(8)V9(2) VALUE 0.
+       01  WS-QTD-ATIVOS-HOJE           PIC 9(05) VALUE 0.
+
+       01  WS-VARIACAO-BRUTO            PIC S9(8)V9(2).
+       01  WS-VARIACAO-ABSOLUTA         PIC 9(8)V9(2).
+       01  WS-VARIACAO-PERCENTUAL       PIC 9(3)V9(2).
+       01  WS-LOTE-FORA-TOLERANCIA      PIC X VALUE "N".
+           88  LOTE-FORA-TOLERANCIA         VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+           PERFORM SOMAR-UM-FUNCIONARIO UNTIL FIM-MASTER.
+           PERFORM IMPRIMIR-CABECALHO-RELATORIO.
+           IF HA-TOTAIS-ANTERIOR
+               PERFORM COMPARAR-CONTRA-DIA-ANTERIOR
+           ELSE
+               MOVE SPACES TO LINHA-RELATORIO
+               STRING "SEM TOTAIS DE EXECUCAO ANTERIOR - NADA A"
+                   " COMPARAR NESTA RODADA."
+                   DELIMITED BY SIZE INTO LINHA-RELATORIO
+               END-STRING
+               WRITE LINHA-RELATORIO
+           END-IF.
+           PERFORM GRAVAR-TOTAIS-DE-HOJE.
+           PERFORM ENCERRAR-ARQUIVOS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      *--------------------------------------------------------------*
+      *    ABERTURA/ENCERRAMENTO DE ARQUIVOS E LEITURA DA TOLERANCIA.
+      *--------------------------------------------------------------*
+       ABRIR-ARQUIVOS.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-AGORA FROM TIME.
+
+           OPEN INPUT FUNCIONARIO-MASTER.
+           OPEN OUTPUT ARQ-RELATORIO.
+
+           OPEN EXTEND ARQ-EXCECOES.
+           IF WS-STATUS-EXCP = "35"
+               OPEN OUTPUT ARQ-EXCECOES
+           END-IF.
+
+           OPEN INPUT ARQ-TOTAIS-ANTERIOR.
+           IF WS-STATUS-TOTAIS = "00"
+               SET HA-TOTAIS-ANTERIOR TO TRUE
+               READ ARQ-TOTAIS-ANTERIOR
+           END-IF.
+           CLOSE ARQ-TOTAIS-ANTERIOR.
+
+           OPEN INPUT ARQ-TOLERANCIA.
+           IF WS-STATUS-TOLERANCIA = "00"
+               READ ARQ-TOLERANCIA
+               MOVE TOL-PERCENTUAL TO WS-TOLERANCIA-PERCENTUAL
+               CLOSE ARQ-TOLERANCIA
+           END-IF.
+
+       ENCERRAR-ARQUIVOS.
+           CLOSE FUNCIONARIO-MASTER.
+           CLOSE ARQ-RELATORIO.
+           CLOSE ARQ-EXCECOES.
+
+      *--------------------------------------------------------------*
+      *    SOMA DOS ATIVOS NO MESTRE DE HOJE.
+      *--------------------------------------------------------------*
+       LER-PROXIMO-FUNCIONARIO.
+           READ FUNCIONARIO-MASTER NEXT RECORD
+               AT END SET FIM-MASTER TO TRUE
+           END-READ.
+
+       SOMAR-UM-FUNCIONARIO.
+           IF SITUACAO-ATIVA
+               ADD 1 TO WS-QTD-ATIVOS-HOJE
+               ADD SALARIO         TO WS-TOTAL-BRUTO-HOJE
+               ADD SALARIO-LIQUIDO TO WS-TOTAL-LIQUIDO-HOJE
+           END-IF.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+
+      *--------------------------------------------------------------*
+      *    COMPARACAO COM O DIA ANTERIOR E IMPRESSAO DO RELATORIO.
+      *--------------------------------------------------------------*
+       IMPRIMIR-CABECALHO-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "BALANCEAMENTO DE FOLHA - " WS-DATA-HOJE
+               " - ATIVOS: " WS-QTD-ATIVOS-HOJE
+               " - BRUTO: " WS-TOTAL-BRUTO-HOJE
+               " - LIQUIDO: " WS-TOTAL-LIQUIDO-HOJE
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           END-STRING.
+           WRITE LINHA-RELATORIO.
+
+       COMPARAR-CONTRA-DIA-ANTERIOR.
+           COMPUTE WS-VARIACAO-BRUTO =
+               WS-TOTAL-BRUTO-HOJE - TOT-VALOR-BRUTO.
+           IF WS-VARIACAO-BRUTO < 0
+               COMPUTE WS-VARIACAO-ABSOLUTA = WS-VARIACAO-BRUTO * -1
+           ELSE
+               MOVE WS-VARIACAO-BRUTO TO WS-VARIACAO-ABSOLUTA
+           END-IF.
+           IF TOT-VALOR-BRUTO > 0
+               COMPUTE WS-VARIACAO-PERCENTUAL ROUNDED =
+                   WS-VARIACAO-ABSOLUTA * 100 / TOT-VALOR-BRUTO
+           ELSE
+               MOVE 0 TO WS-VARIACAO-PERCENTUAL
+           END-IF.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "TOTAL BRUTO ANTERIOR (" TOT-DATA-EXECUCAO
+               "): " TOT-VALOR-BRUTO " - VARIACAO: "
+               WS-VARIACAO-PERCENTUAL "%"
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           END-STRING.
+           WRITE LINHA-RELATORIO.
+
+           IF WS-VARIACAO-PERCENTUAL > WS-TOLERANCIA-PERCENTUAL
+               SET LOTE-FORA-TOLERANCIA TO TRUE
+               PERFORM REGISTRAR-EXCECAO-VARIACAO
+           END-IF.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           IF LOTE-FORA-TOLERANCIA
+               STRING "** LOTE FORA DA TOLERANCIA DE "
+                   WS-TOLERANCIA-PERCENTUAL "% - CONFERIR ANTES DE"
+                   " LIBERAR A FOLHA **"
+                   DELIMITED BY SIZE INTO LINHA-RELATORIO
+           ELSE
+               STRING "LOTE DENTRO DA TOLERANCIA DE "
+                   WS-TOLERANCIA-PERCENTUAL "%."
+                   DELIMITED BY SIZE INTO LINHA-RELATORIO
+           END-IF.
+           WRITE LINHA-RELATORIO.
+
+       REGISTRAR-EXCECAO-VARIACAO.
+           MOVE "PROG35"             TO EXC-PROGRAMA.
+           MOVE "TOTAL-BRUTO"        TO EXC-CAMPO.
+           MOVE WS-TOTAL-BRUTO-HOJE  TO EXC-VALOR.
+           MOVE "VARIACAO DO TOTAL DA FOLHA ACIMA DA TOLERANCIA"
+                                     TO EXC-MOTIVO.
+           MOVE WS-DATA-HOJE         TO EXC-DATA.
+           MOVE WS-HORA-AGORA        TO EXC-HORA.
+           WRITE REG-EXCECAO.
+
+      *--------------------------------------------------------------*
+      *    GRAVA OS TOTAIS DE HOJE PARA SEREM A BASE DE COMPARACAO DA
+      *    PROXIMA EXECUCAO.
+      *--------------------------------------------------------------*
+       GRAVAR-TOTAIS-DE-HOJE.
+           OPEN OUTPUT ARQ-TOTAIS-ANTERIOR.
+           MOVE WS-DATA-HOJE           TO TOT-DATA-EXECUCAO.
+           MOVE WS-TOTAL-BRUTO-HOJE    TO TOT-VALOR-BRUTO.
+           MOVE WS-TOTAL-LIQUIDO-HOJE  TO TOT-VALOR-LIQUIDO.
+           WRITE REG-TOTAIS-ANTERIOR.
+           CLOSE ARQ-TOTAIS-ANTERIOR.
