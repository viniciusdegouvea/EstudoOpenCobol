@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG31.
+      *     INFORME DE RENDIMENTOS (DEMONSTRATIVO ANUAL).
+      *     LE O CADASTRO DE FUNCIONARIOS (FUNCMAST) E IMPRIME, PARA
+      *     CADA FUNCIONARIO, OS TOTAIS ACUMULADOS NO ANO (SALARIO
+      *     BRUTO, INSS E IRRF), PARA QUE O DEMONSTRATIVO ANUAL NAO
+      *     PRECISE MAIS SER RECONSTRUIDO A MAO TODO MES DE JANEIRO.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIO-MASTER ASSIGN TO "FUNCMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CODIGO
+               FILE STATUS IS WS-STATUS-MASTER.
+
+           SELECT ARQ-INFORME ASSIGN TO "INFORENDA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-INFORME.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FUNCIONARIO-MASTER.
+       COPY CPFUNC.
+
+       FD  ARQ-INFORME.
+       01  LINHA-INFORME                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS-MASTER            PIC X(02).
+       01  WS-STATUS-INFORME           PIC X(02).
+       01  WS-ANO-BASE                 PIC 9(04).
+       01  WS-DATA-HOJE                PIC 9(08).
+
+       01  WS-FIM-MASTER                PIC X VALUE "N".
+           88  FIM-MASTER                   VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           MOVE WS-DATA-HOJE (1:4) TO WS-ANO-BASE.
+           OPEN INPUT FUNCIONARIO-MASTER.
+           OPEN OUTPUT ARQ-INFORME.
+           PERFORM LER-FUNCIONARIO.
+           PERFORM IMPRIMIR-UM-FUNCIONARIO UNTIL FIM-MASTER.
+           CLOSE FUNCIONARIO-MASTER.
+           CLOSE ARQ-INFORME.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       LER-FUNCIONARIO.
+           READ FUNCIONARIO-MASTER NEXT RECORD
+               AT END SET FIM-MASTER TO TRUE
+           END-READ.
+
+       IMPRIMIR-UM-FUNCIONARIO.
+           MOVE SPACES TO LINHA-INFORME.
+           STRING "INFORME " WS-ANO-BASE
+               " - COD " CODIGO " - " NOME
+               " - BRUTO: " YTD-SALARIO-BRUTO
+               " - INSS: " YTD-INSS
+               " - IRRF: " YTD-IRRF
+               DELIMITED BY SIZE INTO LINHA-INFORME
+           END-STRING.
+           WRITE LINHA-INFORME.
+           PERFORM LER-FUNCIONARIO.
