@@ -0,0 +1,326 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG29.
+      *     CALCULO DE FOLHA DE PAGAMENTO.
+      *     LE O CADASTRO DE FUNCIONARIOS (FUNCMAST), CALCULA INSS E
+      *     IRRF PELAS FAIXAS DE DESCONTO VIGENTES E GRAVA O SALARIO
+      *     LIQUIDO DE VOLTA NO PROPRIO REGISTRO, ACUMULANDO OS TOTAIS
+      *     DO ANO (YTD) PARA O INFORME DE RENDIMENTOS.
+      *
+      *     CONFERE O LOTE CONTRA UM CARTAO DE CONTROLE (QUANTIDADE E
+      *     VALOR TOTAL ESPERADOS) E GRAVA UM PONTO DE CONTROLE A CADA
+      *     WS-INTERVALO-CHECKPOINT REGISTROS, PARA QUE UM RESTART
+      *     POSSA CONTINUAR DE ONDE O LOTE PAROU SE ELE ABORTAR.
+      *
+      *     TAMBEM ACUMULA O SALDO DE DIAS DE FERIAS DE CADA
+      *     FUNCIONARIO ATIVO NESTA RODADA, RESPEITANDO O TETO DE
+      *     30 DIAS ACUMULADOS.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIO-MASTER ASSIGN TO "FUNCMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODIGO
+               FILE STATUS IS WS-STATUS-MASTER.
+
+           SELECT ARQ-CONTROLE ASSIGN TO "FOLHACTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CONTROLE.
+
+           SELECT ARQ-CHECKPOINT ASSIGN TO "FOLHACKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CHECKPOINT.
+
+           SELECT ARQ-EXCECOES ASSIGN TO "EXCECOES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXCP.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FUNCIONARIO-MASTER.
+       COPY CPFUNC.
+
+       FD  ARQ-CONTROLE.
+       01  REG-CONTROLE.
+           05  CTL-QTD-ESPERADA        PIC 9(05).
+           05  CTL-VALOR-ESPERADO      PIC 9(8)V9(2).
+
+       FD  ARQ-CHECKPOINT.
+       01  REG-CHECKPOINT.
+           05  CKP-ULTIMO-CODIGO       PIC 9(02).
+           05  CKP-QTD-PROCESSADOS     PIC 9(05).
+           05  CKP-VALOR-TOTAL-BRUTO   PIC 9(8)V9(2).
+
+       FD  ARQ-EXCECOES.
+       COPY CPEXCP.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS-MASTER            PIC X(02).
+       01  WS-STATUS-CONTROLE          PIC X(02).
+       01  WS-STATUS-CHECKPOINT        PIC X(02).
+       01  WS-STATUS-EXCP              PIC X(02).
+
+       01  WS-FIM-MASTER                PIC X VALUE "N".
+           88  FIM-MASTER                   VALUE "S".
+
+       01  WS-DATA-HOJE                PIC 9(08).
+       01  WS-HORA-AGORA                PIC 9(08).
+
+      *    A FOLHA RODA TODO DIA (REQ027), MAS O ACUMULO DE FERIAS E
+      *    MENSAL (REQ035) - SO ACUMULA QUANDO WS-DATA-HOJE CAI NO
+      *    PRIMEIRO DIA DO MES, PARA NAO MULTIPLICAR A TAXA MENSAL
+      *    PELA QUANTIDADE DE RODADAS DIARIAS DO MES.
+       01  WS-DIA-HOJE                 PIC X(02).
+           88  PRIMEIRO-DIA-DO-MES         VALUE "01".
+
+       01  WS-INTERVALO-CHECKPOINT     PIC 9(03) VALUE 10.
+       01  WS-TETO-FERIAS              PIC 9(3)V9(2) VALUE 30.00.
+
+       01  WS-CONTADORES-LOTE.
+           05  WS-QTD-PROCESSADOS      PIC 9(05) VALUE 0.
+           05  WS-VALOR-TOTAL-BRUTO    PIC 9(8)V9(2) VALUE 0.
+
+       01  WS-CONTROLE-PRESENTE        PIC X VALUE "N".
+           88  HA-CARTAO-DE-CONTROLE       VALUE "S".
+
+       01  WS-ULTIMO-CODIGO-OK         PIC 9(02) VALUE 0.
+
+      *    FAIXAS PROGRESSIVAS DE INSS (ALIQUOTA / PARCELA A DEDUZIR).
+       01  TAB-FAIXAS-INSS.
+           05  FAIXA-INSS OCCURS 4 TIMES.
+               10  INSS-LIMITE         PIC 9(6)V9(2).
+               10  INSS-ALIQUOTA       PIC 9V9(3).
+               10  INSS-DEDUZIR        PIC 9(4)V9(2).
+
+      *    FAIXAS PROGRESSIVAS DE IRRF, SOBRE A BASE (SALARIO - INSS).
+       01  TAB-FAIXAS-IRRF.
+           05  FAIXA-IRRF OCCURS 4 TIMES.
+               10  IRRF-LIMITE         PIC 9(6)V9(2).
+               10  IRRF-ALIQUOTA       PIC 9V9(3).
+               10  IRRF-DEDUZIR        PIC 9(4)V9(2).
+
+       01  WS-IDX                      PIC 9(02).
+       01  WS-BASE-IRRF                PIC 9(4)V9(2).
+       01  WS-QTD-CHECKPOINTS          PIC 9(05).
+       01  WS-RESTO-CHECKPOINT         PIC 9(05).
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM INICIALIZAR-FAIXAS.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM POSICIONAR-PARA-RESTART.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+           PERFORM PROCESSAR-UM-FUNCIONARIO UNTIL FIM-MASTER.
+           PERFORM CONFERIR-CARTAO-DE-CONTROLE.
+           PERFORM ENCERRAR-ARQUIVOS.
+           DISPLAY "CALCULO DE FOLHA - FUNCIONARIOS PROCESSADOS: "
+               WS-QTD-PROCESSADOS.
+           DISPLAY "CALCULO DE FOLHA - TOTAL DE SALARIOS BRUTOS: "
+               WS-VALOR-TOTAL-BRUTO.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+      *--------------------------------------------------------------*
+      *    CARGA DAS TABELAS DE DESCONTO.
+      *--------------------------------------------------------------*
+       INICIALIZAR-FAIXAS.
+           MOVE 1500.00 TO INSS-LIMITE (1).
+           MOVE 0.075   TO INSS-ALIQUOTA (1).
+           MOVE 0.00    TO INSS-DEDUZIR (1).
+           MOVE 2500.00 TO INSS-LIMITE (2).
+           MOVE 0.090   TO INSS-ALIQUOTA (2).
+           MOVE 22.50   TO INSS-DEDUZIR (2).
+           MOVE 4000.00 TO INSS-LIMITE (3).
+           MOVE 0.120   TO INSS-ALIQUOTA (3).
+           MOVE 97.50   TO INSS-DEDUZIR (3).
+           MOVE 999999.99 TO INSS-LIMITE (4).
+           MOVE 0.140   TO INSS-ALIQUOTA (4).
+           MOVE 177.50  TO INSS-DEDUZIR (4).
+
+           MOVE 2000.00 TO IRRF-LIMITE (1).
+           MOVE 0.000   TO IRRF-ALIQUOTA (1).
+           MOVE 0.00    TO IRRF-DEDUZIR (1).
+           MOVE 3000.00 TO IRRF-LIMITE (2).
+           MOVE 0.075   TO IRRF-ALIQUOTA (2).
+           MOVE 150.00  TO IRRF-DEDUZIR (2).
+           MOVE 4500.00 TO IRRF-LIMITE (3).
+           MOVE 0.150   TO IRRF-ALIQUOTA (3).
+           MOVE 375.00  TO IRRF-DEDUZIR (3).
+           MOVE 999999.99 TO IRRF-LIMITE (4).
+           MOVE 0.225   TO IRRF-ALIQUOTA (4).
+           MOVE 712.50  TO IRRF-DEDUZIR (4).
+
+      *--------------------------------------------------------------*
+      *    ABERTURA/ENCERRAMENTO DE ARQUIVOS E CARTAO DE CONTROLE.
+      *--------------------------------------------------------------*
+       ABRIR-ARQUIVOS.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-AGORA FROM TIME.
+           MOVE WS-DATA-HOJE (7:2) TO WS-DIA-HOJE.
+
+           OPEN I-O FUNCIONARIO-MASTER.
+
+           OPEN INPUT ARQ-CONTROLE.
+           IF WS-STATUS-CONTROLE = "00"
+               SET HA-CARTAO-DE-CONTROLE TO TRUE
+               READ ARQ-CONTROLE
+           END-IF.
+           CLOSE ARQ-CONTROLE.
+
+           OPEN EXTEND ARQ-EXCECOES.
+           IF WS-STATUS-EXCP = "35"
+               OPEN OUTPUT ARQ-EXCECOES
+           END-IF.
+
+       ENCERRAR-ARQUIVOS.
+           CLOSE FUNCIONARIO-MASTER.
+           CLOSE ARQ-EXCECOES.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           CLOSE ARQ-CHECKPOINT.
+
+      *--------------------------------------------------------------*
+      *    CHECKPOINT/RESTART - SE HOUVER UM PONTO DE CONTROLE DE UM
+      *    LOTE ANTERIOR, O PROCESSAMENTO CONTINUA DEPOIS DELE.
+      *--------------------------------------------------------------*
+       POSICIONAR-PARA-RESTART.
+           OPEN INPUT ARQ-CHECKPOINT.
+           IF WS-STATUS-CHECKPOINT = "00"
+               READ ARQ-CHECKPOINT
+                   NOT AT END
+                       MOVE CKP-ULTIMO-CODIGO   TO WS-ULTIMO-CODIGO-OK
+                       MOVE CKP-QTD-PROCESSADOS TO WS-QTD-PROCESSADOS
+                       MOVE CKP-VALOR-TOTAL-BRUTO
+                                                TO WS-VALOR-TOTAL-BRUTO
+               END-READ
+           END-IF.
+           CLOSE ARQ-CHECKPOINT.
+
+           MOVE WS-ULTIMO-CODIGO-OK TO CODIGO.
+           START FUNCIONARIO-MASTER KEY IS GREATER THAN CODIGO
+               INVALID KEY
+                   SET FIM-MASTER TO TRUE
+           END-START.
+
+       GRAVAR-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           MOVE CODIGO               TO CKP-ULTIMO-CODIGO.
+           MOVE WS-QTD-PROCESSADOS   TO CKP-QTD-PROCESSADOS.
+           MOVE WS-VALOR-TOTAL-BRUTO TO CKP-VALOR-TOTAL-BRUTO.
+           WRITE REG-CHECKPOINT.
+           CLOSE ARQ-CHECKPOINT.
+
+      *--------------------------------------------------------------*
+      *    LACO PRINCIPAL - UM REGISTRO DO MESTRE POR VEZ.
+      *--------------------------------------------------------------*
+       LER-PROXIMO-FUNCIONARIO.
+           READ FUNCIONARIO-MASTER NEXT RECORD
+               AT END SET FIM-MASTER TO TRUE
+           END-READ.
+
+       PROCESSAR-UM-FUNCIONARIO.
+           IF SITUACAO-ATIVA
+               PERFORM CALCULAR-DESCONTOS
+               PERFORM ACUMULAR-YTD
+               IF PRIMEIRO-DIA-DO-MES
+                   PERFORM ACUMULAR-FERIAS
+               END-IF
+               REWRITE FUNCIONARIO
+               ADD 1 TO WS-QTD-PROCESSADOS
+               ADD SALARIO TO WS-VALOR-TOTAL-BRUTO
+               DIVIDE WS-QTD-PROCESSADOS BY WS-INTERVALO-CHECKPOINT
+                   GIVING WS-QTD-CHECKPOINTS
+                   REMAINDER WS-RESTO-CHECKPOINT
+               IF WS-RESTO-CHECKPOINT = 0
+                   PERFORM GRAVAR-CHECKPOINT
+               END-IF
+           END-IF.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+
+      *--------------------------------------------------------------*
+      *    CALCULO DE INSS, IRRF E SALARIO LIQUIDO.
+      *--------------------------------------------------------------*
+       CALCULAR-DESCONTOS.
+           MOVE 1 TO WS-IDX.
+           PERFORM LOCALIZAR-FAIXA-INSS
+               UNTIL WS-IDX > 4 OR SALARIO <= INSS-LIMITE (WS-IDX).
+           IF WS-IDX > 4
+               MOVE 4 TO WS-IDX
+           END-IF.
+           COMPUTE INSS-FOLHA ROUNDED =
+               SALARIO * INSS-ALIQUOTA (WS-IDX) - INSS-DEDUZIR (WS-IDX)
+               ON SIZE ERROR MOVE 0 TO INSS-FOLHA
+           END-COMPUTE.
+           IF INSS-FOLHA < 0
+               MOVE 0 TO INSS-FOLHA
+           END-IF.
+
+           COMPUTE WS-BASE-IRRF = SALARIO - INSS-FOLHA.
+
+           MOVE 1 TO WS-IDX.
+           PERFORM LOCALIZAR-FAIXA-IRRF
+               UNTIL WS-IDX > 4 OR WS-BASE-IRRF <= IRRF-LIMITE (WS-IDX).
+           IF WS-IDX > 4
+               MOVE 4 TO WS-IDX
+           END-IF.
+           COMPUTE IRRF-FOLHA ROUNDED =
+               WS-BASE-IRRF * IRRF-ALIQUOTA (WS-IDX)
+                            - IRRF-DEDUZIR (WS-IDX)
+               ON SIZE ERROR MOVE 0 TO IRRF-FOLHA
+           END-COMPUTE.
+           IF IRRF-FOLHA < 0
+               MOVE 0 TO IRRF-FOLHA
+           END-IF.
+
+           COMPUTE SALARIO-LIQUIDO = SALARIO - INSS-FOLHA - IRRF-FOLHA.
+
+       LOCALIZAR-FAIXA-INSS.
+           ADD 1 TO WS-IDX.
+
+       LOCALIZAR-FAIXA-IRRF.
+           ADD 1 TO WS-IDX.
+
+       ACUMULAR-YTD.
+           ADD SALARIO    TO YTD-SALARIO-BRUTO.
+           ADD INSS-FOLHA TO YTD-INSS.
+           ADD IRRF-FOLHA TO YTD-IRRF.
+
+      *--------------------------------------------------------------*
+      *    ACUMULO MENSAL DO SALDO DE FERIAS, TRAVADO NO TETO DE 30
+      *    DIAS (UM PERIODO COMPLETO) PARA NAO ACUMULAR SEM LIMITE
+      *    ENQUANTO O FUNCIONARIO NAO TIRAR FERIAS.
+      *--------------------------------------------------------------*
+       ACUMULAR-FERIAS.
+           ADD FERIAS-TAXA-ACUMULO TO FERIAS-DIAS-ACUMULADOS.
+           IF FERIAS-DIAS-ACUMULADOS > WS-TETO-FERIAS
+               MOVE WS-TETO-FERIAS TO FERIAS-DIAS-ACUMULADOS
+           END-IF.
+
+      *--------------------------------------------------------------*
+      *    RECONCILIACAO CONTRA O CARTAO DE CONTROLE DO LOTE.
+      *--------------------------------------------------------------*
+       CONFERIR-CARTAO-DE-CONTROLE.
+           IF HA-CARTAO-DE-CONTROLE
+               IF WS-QTD-PROCESSADOS NOT = CTL-QTD-ESPERADA
+                   OR WS-VALOR-TOTAL-BRUTO NOT = CTL-VALOR-ESPERADO
+                   DISPLAY "** DIVERGENCIA NO LOTE DE FOLHA **"
+                   MOVE "PROG29"           TO EXC-PROGRAMA
+                   MOVE "LOTE-FOLHA"        TO EXC-CAMPO
+                   MOVE WS-VALOR-TOTAL-BRUTO TO EXC-VALOR
+                   MOVE "TOTAL OU QUANTIDADE PROCESSADA DIVERGE DO"
+                   TO EXC-MOTIVO
+                   MOVE WS-DATA-HOJE        TO EXC-DATA
+                   MOVE WS-HORA-AGORA       TO EXC-HORA
+                   WRITE REG-EXCECAO
+                   MOVE 16 TO RETURN-CODE
+               ELSE
+                   DISPLAY "LOTE DE FOLHA CONFERE COM O CARTAO DE"
+                       " CONTROLE."
+               END-IF
+           END-IF.
