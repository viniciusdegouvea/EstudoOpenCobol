@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG40.
+      *     GERACAO DE HOLERITE.
+      *     LE O MESTRE (FUNCMAST) JA PROCESSADO PELO CALCULO DE FOLHA
+      *     (PROG29) E IMPRIME UM HOLERITE FORMATADO POR FUNCIONARIO
+      *     ATIVO - SALARIO BRUTO, CADA DESCONTO E O LIQUIDO - EM VEZ
+      *     DE DEPENDER DE UM DISPLAY DO REGISTRO CRU.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIO-MASTER ASSIGN TO "FUNCMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CODIGO
+               FILE STATUS IS WS-STATUS-MASTER.
+
+           SELECT ARQ-HOLERITE ASSIGN TO "HOLERITE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-HOLERITE.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FUNCIONARIO-MASTER.
+       COPY CPFUNC.
+
+       FD  ARQ-HOLERITE.
+       01  LINHA-HOLERITE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS-MASTER            PIC X(02).
+       01  WS-STATUS-HOLERITE          PIC X(02).
+
+       01  WS-DATA-HOJE                PIC 9(08).
+
+       01  WS-FIM-MASTER                PIC X VALUE "N".
+           88  FIM-MASTER                   VALUE "S".
+
+       01  WS-QTD-HOLERITES            PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN INPUT FUNCIONARIO-MASTER.
+           OPEN OUTPUT ARQ-HOLERITE.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+           PERFORM IMPRIMIR-UM-HOLERITE UNTIL FIM-MASTER.
+           CLOSE FUNCIONARIO-MASTER.
+           CLOSE ARQ-HOLERITE.
+           DISPLAY "GERACAO DE HOLERITES - IMPRESSOS: "
+               WS-QTD-HOLERITES.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       LER-PROXIMO-FUNCIONARIO.
+           READ FUNCIONARIO-MASTER NEXT RECORD
+               AT END SET FIM-MASTER TO TRUE
+           END-READ.
+
+       IMPRIMIR-UM-HOLERITE.
+           IF SITUACAO-ATIVA
+               PERFORM IMPRIMIR-CABECALHO-HOLERITE
+               PERFORM IMPRIMIR-LINHA-PROVENTO
+               PERFORM IMPRIMIR-LINHA-DESCONTO-INSS
+               PERFORM IMPRIMIR-LINHA-DESCONTO-IRRF
+               PERFORM IMPRIMIR-LINHA-LIQUIDO
+               PERFORM IMPRIMIR-SEPARADOR-HOLERITE
+               ADD 1 TO WS-QTD-HOLERITES
+           END-IF.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+
+       IMPRIMIR-CABECALHO-HOLERITE.
+           MOVE SPACES TO LINHA-HOLERITE.
+           STRING "HOLERITE - PERIODO " WS-DATA-HOJE
+               " - CODIGO " CODIGO " - " NOME " - SETOR " SETOR
+               DELIMITED BY SIZE INTO LINHA-HOLERITE
+           END-STRING.
+           WRITE LINHA-HOLERITE.
+
+       IMPRIMIR-LINHA-PROVENTO.
+           MOVE SPACES TO LINHA-HOLERITE.
+           STRING "  SALARIO BRUTO . . . . . . . . . . . " SALARIO
+               DELIMITED BY SIZE INTO LINHA-HOLERITE
+           END-STRING.
+           WRITE LINHA-HOLERITE.
+
+       IMPRIMIR-LINHA-DESCONTO-INSS.
+           MOVE SPACES TO LINHA-HOLERITE.
+           STRING "  (-) INSS. . . . . . . . . . . . . . " INSS-FOLHA
+               DELIMITED BY SIZE INTO LINHA-HOLERITE
+           END-STRING.
+           WRITE LINHA-HOLERITE.
+
+       IMPRIMIR-LINHA-DESCONTO-IRRF.
+           MOVE SPACES TO LINHA-HOLERITE.
+           STRING "  (-) IRRF. . . . . . . . . . . . . . " IRRF-FOLHA
+               DELIMITED BY SIZE INTO LINHA-HOLERITE
+           END-STRING.
+           WRITE LINHA-HOLERITE.
+
+       IMPRIMIR-LINHA-LIQUIDO.
+           MOVE SPACES TO LINHA-HOLERITE.
+           STRING "  (=) SALARIO LIQUIDO . . . . . . . . "
+               SALARIO-LIQUIDO
+               DELIMITED BY SIZE INTO LINHA-HOLERITE
+           END-STRING.
+           WRITE LINHA-HOLERITE.
+
+       IMPRIMIR-SEPARADOR-HOLERITE.
+           MOVE SPACES TO LINHA-HOLERITE.
+           STRING "--------------------------------------------"
+               DELIMITED BY SIZE INTO LINHA-HOLERITE
+           END-STRING.
+           WRITE LINHA-HOLERITE.
