@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG34.
+      *     ORDENACAO DO CADASTRO DE FUNCIONARIOS POR SETOR/SALARIO.
+      *     LE O MESTRE (FUNCMAST) E GRAVA UM EXTRATO SEQUENCIAL
+      *     (FUNCORD) NA ORDEM SETOR/SALARIO CRESCENTE, PARA QUE OS
+      *     RELATORIOS DE FOLHA POR SETOR E POR FAIXA SALARIAL SAIAM
+      *     JA AGRUPADOS, SEM PRECISAR REORDENAR O IMPRESSO NA MAO.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIO-MASTER ASSIGN TO "FUNCMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CODIGO
+               FILE STATUS IS WS-STATUS-MASTER.
+
+           SELECT ARQ-WORK-ORDENACAO ASSIGN TO "WORKORD".
+
+           SELECT ARQ-FUNC-ORDENADO ASSIGN TO "FUNCORD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-ORDENADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FUNCIONARIO-MASTER.
+       COPY CPFUNC.
+
+       SD  ARQ-WORK-ORDENACAO.
+       COPY CPFUNC REPLACING ==FUNCIONARIO== BY ==REG-ORDENACAO==.
+
+       FD  ARQ-FUNC-ORDENADO.
+       COPY CPFUNC.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS-MASTER            PIC X(02).
+       01  WS-STATUS-ORDENADO          PIC X(02).
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           MOVE 0 TO RETURN-CODE.
+           SORT ARQ-WORK-ORDENACAO
+               ON ASCENDING KEY SETOR OF REG-ORDENACAO
+               ON ASCENDING KEY SALARIO OF REG-ORDENACAO
+               USING FUNCIONARIO-MASTER
+               GIVING ARQ-FUNC-ORDENADO.
+           DISPLAY "ORDENACAO DO CADASTRO DE FUNCIONARIOS CONCLUIDA.".
+
+       PROGRAM-DONE.
+           GOBACK.
