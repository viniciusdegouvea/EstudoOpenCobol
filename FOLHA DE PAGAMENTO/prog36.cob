@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG36.
+      *     INSTANTANEO MENSAL DE SALARIOS.
+      *     LE O MESTRE (FUNCMAST) E GRAVA, NO INICIO DE CADA MES, O
+      *     CODIGO/SALARIO/SETOR DE CADA FUNCIONARIO EM UM ARQUIVO
+      *     HISTORICO DATADO (SNAPHIST), PARA QUE SEJA POSSIVEL
+      *     CONSULTAR DEPOIS QUANTO ALGUEM GANHAVA EM UMA DATA PASSADA
+      *     SEM DEPENDER DA MEMORIA DE QUEM FEZ O REAJUSTE.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIO-MASTER ASSIGN TO "FUNCMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CODIGO
+               FILE STATUS IS WS-STATUS-MASTER.
+
+           SELECT ARQ-HISTORICO ASSIGN TO "SNAPHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-HISTORICO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FUNCIONARIO-MASTER.
+       COPY CPFUNC.
+
+       FD  ARQ-HISTORICO.
+       01  REG-SNAPSHOT.
+           05  SNAP-DATA                PIC 9(08).
+           05  SNAP-CODIGO               PIC 9(02).
+           05  SNAP-SALARIO              PIC 9(4)V9(2).
+           05  SNAP-SETOR                PIC X(10).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS-MASTER            PIC X(02).
+       01  WS-STATUS-HISTORICO         PIC X(02).
+
+       01  WS-DATA-HOJE                PIC 9(08).
+
+       01  WS-FIM-MASTER                PIC X VALUE "N".
+           88  FIM-MASTER                   VALUE "S".
+
+       01  WS-QTD-SNAPSHOTS            PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN INPUT FUNCIONARIO-MASTER.
+           OPEN EXTEND ARQ-HISTORICO.
+           IF WS-STATUS-HISTORICO = "35"
+               OPEN OUTPUT ARQ-HISTORICO
+           END-IF.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+           PERFORM GRAVAR-SNAPSHOT-DE-UM-FUNCIONARIO UNTIL FIM-MASTER.
+           CLOSE FUNCIONARIO-MASTER.
+           CLOSE ARQ-HISTORICO.
+           DISPLAY "INSTANTANEO DE SALARIOS GRAVADO - REGISTROS: "
+               WS-QTD-SNAPSHOTS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       LER-PROXIMO-FUNCIONARIO.
+           READ FUNCIONARIO-MASTER NEXT RECORD
+               AT END SET FIM-MASTER TO TRUE
+           END-READ.
+
+       GRAVAR-SNAPSHOT-DE-UM-FUNCIONARIO.
+           MOVE WS-DATA-HOJE TO SNAP-DATA.
+           MOVE CODIGO       TO SNAP-CODIGO.
+           MOVE SALARIO      TO SNAP-SALARIO.
+           MOVE SETOR        TO SNAP-SETOR.
+           WRITE REG-SNAPSHOT.
+           ADD 1 TO WS-QTD-SNAPSHOTS.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
