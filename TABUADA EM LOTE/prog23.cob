@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG23.
+      *     TABUADA EM LOTE.
+      *     LE VARIOS PARES (NUMERO, QUANTOS) DE UM ARQUIVO DE
+      *     PARAMETROS E IMPRIME UMA TABUADA PARA CADA PAR, SEM
+      *     PRECISAR DE OPERADOR NO TERMINAL.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-PARAMETROS ASSIGN TO "TAB23PRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-PARAMETROS.
+
+           SELECT ARQ-IMPRESSAO ASSIGN TO "TAB23PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-IMPRESSAO.
+
+           SELECT ARQ-LOG ASSIGN TO "OPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-LOG.
+
+           SELECT ARQ-EXCECOES ASSIGN TO "EXCECOES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXCP.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQ-PARAMETROS.
+       01  REG-PARM-TABUADA.
+           05  PARM-NUMERO             PIC 99.
+           05  PARM-QUANTOS            PIC 99.
+
+       FD  ARQ-IMPRESSAO.
+       01  LINHA-IMPRESSAO             PIC X(80).
+
+       FD  ARQ-LOG.
+       COPY CPOPLOG.
+
+       FD  ARQ-EXCECOES.
+       COPY CPEXCP.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS-PARAMETROS        PIC X(02).
+       01  WS-STATUS-IMPRESSAO         PIC X(02).
+       01  WS-STATUS-LOG               PIC X(02).
+       01  WS-STATUS-EXCP              PIC X(02).
+
+       01  NUMERO                      PIC 99.
+       01  MULTIPLICADOR               PIC 999.
+       01  PRODUTO                     PIC 9(4).
+       01  QUANTOS                     PIC 99.
+
+       01  WS-DATA-HOJE                PIC 9(08).
+       01  WS-HORA-AGORA               PIC 9(08).
+
+       01  WS-FIM-PARAMETROS           PIC X VALUE "N".
+           88  FIM-PARAMETROS              VALUE "S".
+
+       01  WS-PRODUTO-OVERFLOW         PIC X VALUE "N".
+           88  PRODUTO-OVEROU               VALUE "S".
+
+       01  WS-LINHAS-PAGINA            PIC 9(02) VALUE 0.
+       01  WS-MAX-LINHAS-PAGINA        PIC 9(02) VALUE 10.
+       01  WS-PAGINA                   PIC 9(03) VALUE 0.
+       01  WS-QTD-TABUADAS             PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM LER-PARAMETRO.
+           PERFORM RODAR-UMA-TABUADA UNTIL FIM-PARAMETROS.
+           PERFORM ENCERRAR-ARQUIVOS.
+           DISPLAY "TOTAL DE TABUADAS PROCESSADAS: " WS-QTD-TABUADAS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       ABRIR-ARQUIVOS.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-AGORA FROM TIME.
+
+           OPEN INPUT ARQ-PARAMETROS.
+           OPEN OUTPUT ARQ-IMPRESSAO.
+
+           OPEN EXTEND ARQ-LOG.
+           IF WS-STATUS-LOG = "35"
+               OPEN OUTPUT ARQ-LOG
+           END-IF.
+
+           OPEN EXTEND ARQ-EXCECOES.
+           IF WS-STATUS-EXCP = "35"
+               OPEN OUTPUT ARQ-EXCECOES
+           END-IF.
+
+           MOVE "PROG23"             TO LOG-PROGRAMA.
+           MOVE "INICIO DO LOTE DE TABUADAS" TO LOG-EVENTO.
+           MOVE WS-DATA-HOJE         TO LOG-DATA-HORA.
+           WRITE REG-LOG-OPERACAO.
+
+       ENCERRAR-ARQUIVOS.
+           MOVE "PROG23"             TO LOG-PROGRAMA.
+           MOVE "FIM DO LOTE DE TABUADAS"  TO LOG-EVENTO.
+           MOVE WS-DATA-HOJE         TO LOG-DATA-HORA.
+           WRITE REG-LOG-OPERACAO.
+           CLOSE ARQ-PARAMETROS.
+           CLOSE ARQ-IMPRESSAO.
+           CLOSE ARQ-LOG.
+           CLOSE ARQ-EXCECOES.
+
+       LER-PARAMETRO.
+           READ ARQ-PARAMETROS
+               AT END SET FIM-PARAMETROS TO TRUE
+           END-READ.
+
+       RODAR-UMA-TABUADA.
+           MOVE PARM-NUMERO  TO NUMERO.
+           MOVE PARM-QUANTOS TO QUANTOS.
+           IF NUMERO IS NOT NUMERIC OR NUMERO = 0
+               OR QUANTOS IS NOT NUMERIC OR QUANTOS = 0
+               PERFORM REGISTRAR-EXCECAO-PARAMETRO
+           ELSE
+               MOVE 0 TO MULTIPLICADOR
+               PERFORM EXIBIR-TABUADA
+               ADD 1 TO WS-QTD-TABUADAS
+           END-IF.
+           PERFORM LER-PARAMETRO.
+
+       EXIBIR-TABUADA.
+           PERFORM IMPRIMIR-CABECALHO-PAGINA.
+           PERFORM CALCULA-E-EXIBE QUANTOS TIMES.
+
+       IMPRIMIR-CABECALHO-PAGINA.
+           ADD 1 TO WS-PAGINA.
+           MOVE 0 TO WS-LINHAS-PAGINA.
+           MOVE SPACES TO LINHA-IMPRESSAO.
+           STRING "TABUADA DE MULTIPLICACAO - DATA " WS-DATA-HOJE
+               " - PAGINA " WS-PAGINA
+               DELIMITED BY SIZE INTO LINHA-IMPRESSAO
+           END-STRING.
+           WRITE LINHA-IMPRESSAO.
+           MOVE SPACES TO LINHA-IMPRESSAO.
+           STRING "TABUADA DO NUMERO " NUMERO
+               DELIMITED BY SIZE INTO LINHA-IMPRESSAO
+           END-STRING.
+           WRITE LINHA-IMPRESSAO.
+
+       CALCULA-E-EXIBE.
+           ADD 1 TO MULTIPLICADOR.
+           MOVE "N" TO WS-PRODUTO-OVERFLOW.
+           COMPUTE PRODUTO = NUMERO * MULTIPLICADOR
+               ON SIZE ERROR
+                   MOVE "S" TO WS-PRODUTO-OVERFLOW
+                   PERFORM REGISTRAR-EXCECAO-OVERFLOW
+           END-COMPUTE.
+           PERFORM IMPRIMIR-LINHA-TABUADA.
+           IF WS-LINHAS-PAGINA >= WS-MAX-LINHAS-PAGINA
+               PERFORM IMPRIMIR-CABECALHO-PAGINA
+           END-IF.
+
+       IMPRIMIR-LINHA-TABUADA.
+           MOVE SPACES TO LINHA-IMPRESSAO.
+           IF PRODUTO-OVEROU
+               STRING NUMERO " X " MULTIPLICADOR " = *** OVERFLOW ***"
+                   DELIMITED BY SIZE INTO LINHA-IMPRESSAO
+               END-STRING
+           ELSE
+               STRING NUMERO " X " MULTIPLICADOR " = " PRODUTO
+                   DELIMITED BY SIZE INTO LINHA-IMPRESSAO
+               END-STRING
+           END-IF.
+           WRITE LINHA-IMPRESSAO.
+           ADD 1 TO WS-LINHAS-PAGINA.
+
+       REGISTRAR-EXCECAO-PARAMETRO.
+           MOVE "PROG23"         TO EXC-PROGRAMA.
+           MOVE "NUMERO/QUANTOS" TO EXC-CAMPO.
+           MOVE "PAR INVALIDO NO ARQUIVO DE PARAMETROS"
+                                 TO EXC-MOTIVO.
+           MOVE WS-DATA-HOJE     TO EXC-DATA.
+           MOVE WS-HORA-AGORA    TO EXC-HORA.
+           WRITE REG-EXCECAO.
+
+       REGISTRAR-EXCECAO-OVERFLOW.
+           MOVE "PROG23"         TO EXC-PROGRAMA.
+           MOVE "NUMERO/MULTIPL" TO EXC-CAMPO.
+           MOVE SPACES           TO EXC-VALOR.
+           STRING NUMERO " X " MULTIPLICADOR
+               DELIMITED BY SIZE INTO EXC-VALOR
+           END-STRING.
+           MOVE "PRODUTO EXCEDEU PIC 9(4) - VALOR TRUNCADO"
+                                 TO EXC-MOTIVO.
+           MOVE WS-DATA-HOJE     TO EXC-DATA.
+           MOVE WS-HORA-AGORA    TO EXC-HORA.
+           WRITE REG-EXCECAO.
