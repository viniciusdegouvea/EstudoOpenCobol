@@ -1,39 +1,228 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG21.
-      *     UTILIZAÇÃO DO PERFORM UNTIL
-      *     PROGRAMA PARA FAZER UMA TABUADA
-
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01  NUMERO      PIC 99.
-       01  MULTIPLICADOR PIC 999.
-       01  PRODUTO       PIC 9(4).
-
-
-       PROCEDURE DIVISION.
-       PROGRAM-BEGIN.
-           PERFORM INICIALIZACAO-PROGRAMA.
-           PERFORM PEGA-TABUADA.
-           PERFORM EXIBIR-TABUADA.
-       PROGRAM-DONE.
-           STOP RUN.
-
-       INICIALIZACAO-PROGRAMA.
-           MOVE 0 TO MULTIPLICADOR.
-
-       PEGA-TABUADA.
-           DISPLAY "Qual a tabuada de Multiplicacao(01-99)?".
-           ACCEPT NUMERO.
-
-
-       EXIBIR-TABUADA.
-           DISPLAY " A TABUADA DE MULTIPLICACAO DE " NUMERO " EH".
-           PERFORM CALCULA-E-EXIBE UNTIL MULTIPLICADOR > 5.
-
-       CALCULA-E-EXIBE.
-           ADD 1 TO MULTIPLICADOR.
-           COMPUTE PRODUTO = NUMERO * MULTIPLICADOR.
-           DISPLAY
-            NUMERO " * " MULTIPLICADOR " = " PRODUTO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG21.
+      *     UTILIZACAO DO PERFORM UNTIL
+      *     PROGRAMA PARA FAZER UMA TABUADA
+      *
+      *     VALIDA O NUMERO DIGITADO, REPETINDO A PERGUNTA QUANDO A
+      *     ENTRADA NAO E BOA, IMPRIME A TABUADA PAGINADA COM
+      *     CABECALHO, E TAMBEM PODE RODAR SEM OPERADOR, LENDO O
+      *     NUMERO DE UM ARQUIVO DE PARAMETROS QUANDO ELE EXISTIR.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-IMPRESSAO ASSIGN TO "TAB21PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-IMPRESSAO.
+
+           SELECT ARQ-PARAMETROS ASSIGN TO "TAB21PRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-PARAMETROS.
+
+           SELECT ARQ-LOG ASSIGN TO "OPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-LOG.
+
+           SELECT ARQ-EXCECOES ASSIGN TO "EXCECOES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXCP.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQ-IMPRESSAO.
+       01  LINHA-IMPRESSAO             PIC X(80).
+
+       FD  ARQ-PARAMETROS.
+       01  REG-PARM-TABUADA.
+           05  PARM-NUMERO             PIC 99.
+
+       FD  ARQ-LOG.
+       COPY CPOPLOG.
+
+       FD  ARQ-EXCECOES.
+       COPY CPEXCP.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS-IMPRESSAO         PIC X(02).
+       01  WS-STATUS-PARAMETROS        PIC X(02).
+       01  WS-STATUS-LOG               PIC X(02).
+       01  WS-STATUS-EXCP              PIC X(02).
+
+       01  NUMERO                      PIC 99.
+       01  MULTIPLICADOR               PIC 999.
+       01  PRODUTO                     PIC 9(4).
+
+       01  WS-DATA-HOJE                PIC 9(08).
+       01  WS-HORA-AGORA               PIC 9(08).
+
+       01  WS-MODO-EXECUCAO            PIC X VALUE "I".
+           88  MODO-INTERATIVO             VALUE "I".
+           88  MODO-LOTE                   VALUE "L".
+       01  WS-FIM-PARAMETROS           PIC X VALUE "N".
+           88  FIM-PARAMETROS              VALUE "S".
+
+       01  WS-ERRO-ENTRADA             PIC X VALUE "N".
+           88  ENTRADA-INVALIDA            VALUE "S".
+
+       01  WS-PRODUTO-OVERFLOW         PIC X VALUE "N".
+           88  PRODUTO-OVEROU               VALUE "S".
+
+       01  WS-LINHAS-PAGINA            PIC 9(02) VALUE 0.
+       01  WS-MAX-LINHAS-PAGINA        PIC 9(02) VALUE 10.
+       01  WS-PAGINA                   PIC 9(03) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           PERFORM ABRIR-ARQUIVOS.
+           IF MODO-LOTE
+               PERFORM LER-PARAMETRO
+               PERFORM RODAR-TABUADA-DO-LOTE UNTIL FIM-PARAMETROS
+           ELSE
+               PERFORM INICIALIZACAO-PROGRAMA
+               PERFORM PEGA-TABUADA
+               PERFORM EXIBIR-TABUADA
+           END-IF.
+           PERFORM ENCERRAR-ARQUIVOS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       ABRIR-ARQUIVOS.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-AGORA FROM TIME.
+
+           OPEN OUTPUT ARQ-IMPRESSAO.
+
+           OPEN EXTEND ARQ-LOG.
+           IF WS-STATUS-LOG = "35"
+               OPEN OUTPUT ARQ-LOG
+           END-IF.
+
+           OPEN EXTEND ARQ-EXCECOES.
+           IF WS-STATUS-EXCP = "35"
+               OPEN OUTPUT ARQ-EXCECOES
+           END-IF.
+
+           OPEN INPUT ARQ-PARAMETROS.
+           IF WS-STATUS-PARAMETROS = "00"
+               SET MODO-LOTE TO TRUE
+           ELSE
+               SET MODO-INTERATIVO TO TRUE
+           END-IF.
+
+       ENCERRAR-ARQUIVOS.
+           CLOSE ARQ-IMPRESSAO.
+           CLOSE ARQ-LOG.
+           CLOSE ARQ-EXCECOES.
+           IF MODO-LOTE
+               CLOSE ARQ-PARAMETROS
+           END-IF.
+
+       LER-PARAMETRO.
+           READ ARQ-PARAMETROS
+               AT END SET FIM-PARAMETROS TO TRUE
+           END-READ.
+
+       RODAR-TABUADA-DO-LOTE.
+           MOVE PARM-NUMERO TO NUMERO.
+           MOVE "PROG21"   TO LOG-PROGRAMA.
+           MOVE "LIDO EM LOTE: NUMERO" TO LOG-EVENTO.
+           MOVE WS-DATA-HOJE TO LOG-DATA-HORA.
+           WRITE REG-LOG-OPERACAO.
+           PERFORM INICIALIZACAO-PROGRAMA.
+           PERFORM EXIBIR-TABUADA.
+           PERFORM LER-PARAMETRO.
+
+       INICIALIZACAO-PROGRAMA.
+           MOVE 0 TO MULTIPLICADOR.
+
+       PEGA-TABUADA.
+           SET ENTRADA-INVALIDA TO TRUE.
+           PERFORM LER-NUMERO UNTIL NOT ENTRADA-INVALIDA.
+
+       LER-NUMERO.
+           DISPLAY "Qual a tabuada de Multiplicacao(01-99)?".
+           ACCEPT NUMERO.
+           MOVE "N" TO WS-ERRO-ENTRADA.
+           IF NUMERO IS NOT NUMERIC OR NUMERO = 0
+               MOVE "S" TO WS-ERRO-ENTRADA
+               DISPLAY "Entrada invalida - digite de 01 a 99."
+               MOVE "PROG21"         TO EXC-PROGRAMA
+               MOVE "NUMERO"         TO EXC-CAMPO
+               MOVE NUMERO           TO EXC-VALOR
+               MOVE "NUMERO FORA DA FAIXA 01-99" TO EXC-MOTIVO
+               MOVE WS-DATA-HOJE     TO EXC-DATA
+               MOVE WS-HORA-AGORA    TO EXC-HORA
+               WRITE REG-EXCECAO
+           END-IF.
+
+       EXIBIR-TABUADA.
+           PERFORM IMPRIMIR-CABECALHO-PAGINA.
+           DISPLAY " A TABUADA DE MULTIPLICACAO DE " NUMERO " EH".
+           PERFORM CALCULA-E-EXIBE UNTIL MULTIPLICADOR > 5.
+
+       IMPRIMIR-CABECALHO-PAGINA.
+           ADD 1 TO WS-PAGINA.
+           MOVE 0 TO WS-LINHAS-PAGINA.
+           MOVE SPACES TO LINHA-IMPRESSAO.
+           STRING "TABUADA DE MULTIPLICACAO - DATA " WS-DATA-HOJE
+               " - PAGINA " WS-PAGINA
+               DELIMITED BY SIZE INTO LINHA-IMPRESSAO
+           END-STRING.
+           WRITE LINHA-IMPRESSAO.
+           MOVE SPACES TO LINHA-IMPRESSAO.
+           STRING "TABUADA DO NUMERO " NUMERO
+               DELIMITED BY SIZE INTO LINHA-IMPRESSAO
+           END-STRING.
+           WRITE LINHA-IMPRESSAO.
+
+       CALCULA-E-EXIBE.
+           ADD 1 TO MULTIPLICADOR.
+           MOVE "N" TO WS-PRODUTO-OVERFLOW.
+           COMPUTE PRODUTO = NUMERO * MULTIPLICADOR
+               ON SIZE ERROR
+                   MOVE "S" TO WS-PRODUTO-OVERFLOW
+                   PERFORM REGISTRAR-EXCECAO-OVERFLOW
+           END-COMPUTE.
+           IF PRODUTO-OVEROU
+               DISPLAY
+                NUMERO " * " MULTIPLICADOR " = *** OVERFLOW ***"
+           ELSE
+               DISPLAY
+                NUMERO " * " MULTIPLICADOR " = " PRODUTO
+           END-IF.
+           PERFORM IMPRIMIR-LINHA-TABUADA.
+           IF WS-LINHAS-PAGINA >= WS-MAX-LINHAS-PAGINA
+               PERFORM IMPRIMIR-CABECALHO-PAGINA
+           END-IF.
+
+       IMPRIMIR-LINHA-TABUADA.
+           MOVE SPACES TO LINHA-IMPRESSAO.
+           IF PRODUTO-OVEROU
+               STRING NUMERO " X " MULTIPLICADOR " = *** OVERFLOW ***"
+                   DELIMITED BY SIZE INTO LINHA-IMPRESSAO
+               END-STRING
+           ELSE
+               STRING NUMERO " X " MULTIPLICADOR " = " PRODUTO
+                   DELIMITED BY SIZE INTO LINHA-IMPRESSAO
+               END-STRING
+           END-IF.
+           WRITE LINHA-IMPRESSAO.
+           ADD 1 TO WS-LINHAS-PAGINA.
+
+       REGISTRAR-EXCECAO-OVERFLOW.
+           MOVE "PROG21"         TO EXC-PROGRAMA.
+           MOVE "NUMERO/MULTIPL" TO EXC-CAMPO.
+           MOVE SPACES           TO EXC-VALOR.
+           STRING NUMERO " X " MULTIPLICADOR
+               DELIMITED BY SIZE INTO EXC-VALOR
+           END-STRING.
+           MOVE "PRODUTO EXCEDEU PIC 9(4) - VALOR TRUNCADO"
+                                 TO EXC-MOTIVO.
+           MOVE WS-DATA-HOJE     TO EXC-DATA.
+           MOVE WS-HORA-AGORA    TO EXC-HORA.
+           WRITE REG-EXCECAO.
