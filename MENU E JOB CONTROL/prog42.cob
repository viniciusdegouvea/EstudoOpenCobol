@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG42.
+      *     DRIVER DO LOTE DIARIO.
+      *     CALLA, EM SEQUENCIA FIXA, O CALCULO DE FOLHA (PROG29), A
+      *     ORDENACAO DO MESTRE (PROG34), O RELATORIO POR SETOR
+      *     (PROG30) E O QUESTIONARIO DE SATISFACAO (PROG14),
+      *     ABORTANDO A CADEIA E REGISTRANDO ONDE PAROU SE ALGUM PASSO
+      *     FALHAR, E GRAVA UM RESUMO DE FECHAMENTO DO DIA AO FINAL -
+      *     PARA QUE O LOTE DIARIO SEJA UMA UNICA UNIDADE DE TRABALHO
+      *     AUDITAVEL, EM VEZ DE VARIAS EXECUCOES MANUAIS DESCONEXAS.
+      *
+      *     A ORDENACAO RODA ENTRE A FOLHA E O RELATORIO POR SETOR
+      *     PORQUE O RELATORIO LE O FUNCORD GERADO PELO PROG34, E O
+      *     PROG29 ACABOU DE ATUALIZAR O MESTRE QUE ALIMENTA ELE.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-LOG ASSIGN TO "OPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-LOG.
+
+           SELECT ARQ-RESUMO ASSIGN TO "RESUMODIA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RESUMO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQ-LOG.
+       COPY CPOPLOG.
+
+       FD  ARQ-RESUMO.
+       01  LINHA-RESUMO                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS-LOG               PIC X(02).
+       01  WS-STATUS-RESUMO            PIC X(02).
+       01  WS-DATA-HOJE                PIC 9(08).
+       01  WS-HORA-AGORA               PIC 9(08).
+
+       01  WS-PASSO-ATUAL              PIC X(08).
+       01  WS-SITUACAO-PASSO           PIC X(10).
+
+       01  WS-LOTE-FALHOU              PIC X VALUE "N".
+           88  LOTE-FALHOU                 VALUE "S".
+
+       01  WS-QTD-PASSOS-OK            PIC 9(02) VALUE 0.
+       01  WS-QTD-PASSOS-FALHA         PIC 9(02) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM EXECUTAR-PASSO-FOLHA.
+           IF NOT LOTE-FALHOU
+               PERFORM EXECUTAR-PASSO-ORDENACAO
+           END-IF.
+           IF NOT LOTE-FALHOU
+               PERFORM EXECUTAR-PASSO-RELATORIO
+           END-IF.
+           IF NOT LOTE-FALHOU
+               PERFORM EXECUTAR-PASSO-QUESTIONARIO
+           END-IF.
+           PERFORM GRAVAR-RESUMO-DO-DIA.
+           PERFORM ENCERRAR-ARQUIVOS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       ABRIR-ARQUIVOS.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-AGORA FROM TIME.
+
+           OPEN EXTEND ARQ-LOG.
+           IF WS-STATUS-LOG = "35"
+               OPEN OUTPUT ARQ-LOG
+           END-IF.
+
+           OPEN EXTEND ARQ-RESUMO.
+           IF WS-STATUS-RESUMO = "35"
+               OPEN OUTPUT ARQ-RESUMO
+           END-IF.
+
+           MOVE "PROG42"                   TO LOG-PROGRAMA.
+           MOVE "INICIO DO LOTE DIARIO"     TO LOG-EVENTO.
+           MOVE WS-DATA-HOJE                TO LOG-DATA-HORA.
+           WRITE REG-LOG-OPERACAO.
+
+       ENCERRAR-ARQUIVOS.
+           MOVE "PROG42"                   TO LOG-PROGRAMA.
+           IF LOTE-FALHOU
+               MOVE "LOTE DIARIO ABORTADO"  TO LOG-EVENTO
+           ELSE
+               MOVE "FIM DO LOTE DIARIO"    TO LOG-EVENTO
+           END-IF.
+           MOVE WS-DATA-HOJE                TO LOG-DATA-HORA.
+           WRITE REG-LOG-OPERACAO.
+           CLOSE ARQ-LOG.
+           CLOSE ARQ-RESUMO.
+
+       EXECUTAR-PASSO-FOLHA.
+           MOVE "PROG29" TO WS-PASSO-ATUAL.
+           CALL "PROG29"
+               ON EXCEPTION
+                   PERFORM REGISTRAR-PASSO-COM-FALHA
+               NOT ON EXCEPTION
+                   PERFORM VERIFICAR-RETURN-CODE-DO-PASSO
+           END-CALL.
+
+       EXECUTAR-PASSO-ORDENACAO.
+           MOVE "PROG34" TO WS-PASSO-ATUAL.
+           CALL "PROG34"
+               ON EXCEPTION
+                   PERFORM REGISTRAR-PASSO-COM-FALHA
+               NOT ON EXCEPTION
+                   PERFORM VERIFICAR-RETURN-CODE-DO-PASSO
+           END-CALL.
+
+       EXECUTAR-PASSO-RELATORIO.
+           MOVE "PROG30" TO WS-PASSO-ATUAL.
+           CALL "PROG30"
+               ON EXCEPTION
+                   PERFORM REGISTRAR-PASSO-COM-FALHA
+               NOT ON EXCEPTION
+                   PERFORM VERIFICAR-RETURN-CODE-DO-PASSO
+           END-CALL.
+
+       EXECUTAR-PASSO-QUESTIONARIO.
+           MOVE "PROG14" TO WS-PASSO-ATUAL.
+           CALL "PROG14"
+               ON EXCEPTION
+                   PERFORM REGISTRAR-PASSO-COM-FALHA
+               NOT ON EXCEPTION
+                   PERFORM VERIFICAR-RETURN-CODE-DO-PASSO
+           END-CALL.
+
+       VERIFICAR-RETURN-CODE-DO-PASSO.
+           IF RETURN-CODE = 0
+               PERFORM REGISTRAR-PASSO-OK
+           ELSE
+               PERFORM REGISTRAR-PASSO-COM-FALHA
+           END-IF.
+
+       REGISTRAR-PASSO-OK.
+           ADD 1 TO WS-QTD-PASSOS-OK.
+           MOVE "OK" TO WS-SITUACAO-PASSO.
+           MOVE "PROG42"         TO LOG-PROGRAMA.
+           STRING "PASSO CONCLUIDO: " WS-PASSO-ATUAL
+               DELIMITED BY SIZE INTO LOG-EVENTO
+           END-STRING.
+           MOVE WS-DATA-HOJE    TO LOG-DATA-HORA.
+           WRITE REG-LOG-OPERACAO.
+           PERFORM GRAVAR-LINHA-RESUMO-PASSO.
+
+       REGISTRAR-PASSO-COM-FALHA.
+           ADD 1 TO WS-QTD-PASSOS-FALHA.
+           MOVE "FALHOU"   TO WS-SITUACAO-PASSO.
+           SET LOTE-FALHOU TO TRUE.
+           MOVE "PROG42"         TO LOG-PROGRAMA.
+           STRING "PASSO FALHOU: " WS-PASSO-ATUAL
+               DELIMITED BY SIZE INTO LOG-EVENTO
+           END-STRING.
+           MOVE WS-DATA-HOJE    TO LOG-DATA-HORA.
+           WRITE REG-LOG-OPERACAO.
+           PERFORM GRAVAR-LINHA-RESUMO-PASSO.
+
+       GRAVAR-LINHA-RESUMO-PASSO.
+           MOVE SPACES TO LINHA-RESUMO.
+           STRING "PASSO " WS-PASSO-ATUAL " - " WS-SITUACAO-PASSO
+               DELIMITED BY SIZE INTO LINHA-RESUMO
+           END-STRING.
+           WRITE LINHA-RESUMO.
+
+       GRAVAR-RESUMO-DO-DIA.
+           MOVE SPACES TO LINHA-RESUMO.
+           STRING "RESUMO DO LOTE DIARIO - DATA " WS-DATA-HOJE
+               DELIMITED BY SIZE INTO LINHA-RESUMO
+           END-STRING.
+           WRITE LINHA-RESUMO.
+           MOVE SPACES TO LINHA-RESUMO.
+           STRING "PASSOS CONCLUIDOS: " WS-QTD-PASSOS-OK
+               " - PASSOS COM FALHA: " WS-QTD-PASSOS-FALHA
+               DELIMITED BY SIZE INTO LINHA-RESUMO
+           END-STRING.
+           WRITE LINHA-RESUMO.
