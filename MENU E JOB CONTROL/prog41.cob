@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG41.
+      *     MENU DE JOB CONTROL.
+      *     APRESENTA OS JOBS DISPONIVEIS, CALLA O PROGRAMA ESCOLHIDO
+      *     PELO OPERADOR E REGISTRA QUAL JOB RODOU E QUANDO NO LOG
+      *     DE OPERACAO, PARA QUE NAO SEJA PRECISO SABER DE MEMORIA
+      *     QUAL EXECUTAVEL INVOCAR PARA CADA TAREFA.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-LOG ASSIGN TO "OPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQ-LOG.
+       COPY CPOPLOG.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS-LOG               PIC X(02).
+       01  WS-DATA-HOJE                PIC 9(08).
+       01  WS-HORA-AGORA               PIC 9(08).
+
+       01  WS-OPCAO                    PIC 9(02).
+
+       01  WS-SAIR-DO-MENU             PIC X VALUE "N".
+           88  SAIR-DO-MENU                VALUE "S".
+
+       01  LOG-PROGRAMA-EXECUTADO      PIC X(08).
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           OPEN EXTEND ARQ-LOG.
+           IF WS-STATUS-LOG = "35"
+               OPEN OUTPUT ARQ-LOG
+           END-IF.
+           PERFORM EXIBIR-MENU-E-PROCESSAR UNTIL SAIR-DO-MENU.
+           CLOSE ARQ-LOG.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       EXIBIR-MENU-E-PROCESSAR.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-AGORA FROM TIME.
+           DISPLAY "============================================".
+           DISPLAY "MENU DE JOBS".
+           DISPLAY " 01 - CADASTRO DE PESSOA (PROG4)".
+           DISPLAY " 02 - QUESTIONARIO DE SATISFACAO (PROG14)".
+           DISPLAY " 03 - TABUADA DE MULTIPLICACAO (PROG20)".
+           DISPLAY " 04 - MANUTENCAO DO CADASTRO DE FUNCIONARIOS"
+               " (PROG28)".
+           DISPLAY " 05 - CALCULO DE FOLHA DE PAGAMENTO (PROG29)".
+           DISPLAY " 06 - RELATORIO POR SETOR (PROG30)".
+           DISPLAY " 99 - SAIR".
+           DISPLAY "Escolha um job:".
+           ACCEPT WS-OPCAO.
+           EVALUATE WS-OPCAO
+               WHEN 1  PERFORM RODAR-PROG4
+               WHEN 2  PERFORM RODAR-PROG14
+               WHEN 3  PERFORM RODAR-PROG20
+               WHEN 4  PERFORM RODAR-PROG28
+               WHEN 5  PERFORM RODAR-PROG29
+               WHEN 6  PERFORM RODAR-PROG30
+               WHEN 99 SET SAIR-DO-MENU TO TRUE
+               WHEN OTHER
+                   DISPLAY "Opcao invalida."
+           END-EVALUATE.
+
+       RODAR-PROG4.
+           CALL "PROG4".
+           MOVE "PROG4" TO LOG-PROGRAMA-EXECUTADO.
+           PERFORM REGISTRAR-EXECUCAO.
+
+       RODAR-PROG14.
+           CALL "PROG14".
+           MOVE "PROG14" TO LOG-PROGRAMA-EXECUTADO.
+           PERFORM REGISTRAR-EXECUCAO.
+
+       RODAR-PROG20.
+           CALL "PROG20".
+           MOVE "PROG20" TO LOG-PROGRAMA-EXECUTADO.
+           PERFORM REGISTRAR-EXECUCAO.
+
+       RODAR-PROG28.
+           CALL "PROG28".
+           MOVE "PROG28" TO LOG-PROGRAMA-EXECUTADO.
+           PERFORM REGISTRAR-EXECUCAO.
+
+       RODAR-PROG29.
+           CALL "PROG29".
+           MOVE "PROG29" TO LOG-PROGRAMA-EXECUTADO.
+           PERFORM REGISTRAR-EXECUCAO.
+
+       RODAR-PROG30.
+           CALL "PROG30".
+           MOVE "PROG30" TO LOG-PROGRAMA-EXECUTADO.
+           PERFORM REGISTRAR-EXECUCAO.
+
+       REGISTRAR-EXECUCAO.
+           MOVE "PROG41"               TO LOG-PROGRAMA.
+           STRING "EXECUTADO VIA MENU: " LOG-PROGRAMA-EXECUTADO
+               DELIMITED BY SIZE INTO LOG-EVENTO
+           END-STRING.
+           MOVE WS-DATA-HOJE           TO LOG-DATA-HORA.
+           WRITE REG-LOG-OPERACAO.
