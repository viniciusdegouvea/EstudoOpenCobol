@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG15.
+      *     APURACAO DO QUESTIONARIO DE SATISFACAO.
+      *     LE TODAS AS RESPOSTAS GRAVADAS PELO PROG14 (RESPOSTAS) E
+      *     CONTA QUANTAS VEZES CADA OPCAO DE CADA PERGUNTA FOI
+      *     ESCOLHIDA, IMPRIMINDO UM RESUMO POR PERGUNTA.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-RESPOSTAS ASSIGN TO "RESPOSTAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RESPOSTAS.
+
+           SELECT ARQ-RELATORIO ASSIGN TO "RELQUEST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQ-RESPOSTAS.
+       COPY CPRESP.
+
+       FD  ARQ-RELATORIO.
+       01  LINHA-RELATORIO             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS-RESPOSTAS         PIC X(02).
+       01  WS-STATUS-RELATORIO         PIC X(02).
+
+       COPY CPQUEST.
+
+       01  WS-FIM-RESPOSTAS            PIC X VALUE "N".
+           88  FIM-RESPOSTAS               VALUE "S".
+
+      *    CONTADORES DE RESPOSTA, NA MESMA ORDEM DAS PERGUNTAS E
+      *    OPCOES DA TABELA TAB-PERGUNTAS.
+       01  TAB-CONTADORES.
+           05  CONT-PERGUNTA OCCURS 3 TIMES.
+               10  CONT-OPCAO OCCURS 3 TIMES  PIC 9(05) VALUE 0.
+               10  CONT-INVALIDAS             PIC 9(05) VALUE 0.
+
+       01  WS-IDX-PERG-BUSCA           PIC 9(02).
+       01  WS-ACHOU-PERGUNTA           PIC X VALUE "N".
+           88  ACHOU-A-PERGUNTA            VALUE "S".
+
+       01  WS-IDX-OPCAO                PIC 9(01).
+       01  WS-IDX-OPCAO-BUSCA          PIC 9(01).
+       01  WS-ACHOU-OPCAO              PIC X VALUE "N".
+           88  ACHOU-A-OPCAO               VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           PERFORM INICIALIZAR-PERGUNTAS.
+           OPEN INPUT ARQ-RESPOSTAS.
+           OPEN OUTPUT ARQ-RELATORIO.
+           PERFORM LER-RESPOSTA.
+           PERFORM APURAR-UMA-RESPOSTA UNTIL FIM-RESPOSTAS.
+           CLOSE ARQ-RESPOSTAS.
+           PERFORM VARYING IDX-PERG FROM 1 BY 1 UNTIL IDX-PERG > 3
+               PERFORM IMPRIMIR-RESUMO-PERGUNTA
+           END-PERFORM.
+           CLOSE ARQ-RELATORIO.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       INICIALIZAR-PERGUNTAS.
+           MOVE 01 TO PERG-ID (1).
+           MOVE "VOCE GOSTA DE CHURRASCO? (S/N)" TO PERG-TEXTO (1).
+           MOVE 2 TO PERG-NUM-OPCOES (1).
+           MOVE "S"   TO PERG-OPCAO (1, 1).
+           MOVE "N"   TO PERG-OPCAO (1, 2).
+
+           MOVE 02 TO PERG-ID (2).
+           MOVE "COMO AVALIA O ATENDIMENTO? (BOM/REG/MAU)"
+               TO PERG-TEXTO (2).
+           MOVE 3 TO PERG-NUM-OPCOES (2).
+           MOVE "BOM" TO PERG-OPCAO (2, 1).
+           MOVE "REG" TO PERG-OPCAO (2, 2).
+           MOVE "MAU" TO PERG-OPCAO (2, 3).
+
+           MOVE 03 TO PERG-ID (3).
+           MOVE "RECOMENDARIA A UM AMIGO? (S/N)" TO PERG-TEXTO (3).
+           MOVE 2 TO PERG-NUM-OPCOES (3).
+           MOVE "S"   TO PERG-OPCAO (3, 1).
+           MOVE "N"   TO PERG-OPCAO (3, 2).
+
+       LER-RESPOSTA.
+           READ ARQ-RESPOSTAS
+               AT END SET FIM-RESPOSTAS TO TRUE
+           END-READ.
+
+       APURAR-UMA-RESPOSTA.
+           PERFORM LOCALIZAR-PERGUNTA-DA-RESPOSTA.
+           IF ACHOU-A-PERGUNTA
+               PERFORM CONTAR-OPCAO-DA-RESPOSTA
+           END-IF.
+           PERFORM LER-RESPOSTA.
+
+       LOCALIZAR-PERGUNTA-DA-RESPOSTA.
+           MOVE "N" TO WS-ACHOU-PERGUNTA.
+           MOVE 1 TO WS-IDX-PERG-BUSCA.
+           PERFORM COMPARAR-UMA-PERGUNTA
+               UNTIL WS-IDX-PERG-BUSCA > 3 OR ACHOU-A-PERGUNTA.
+
+       COMPARAR-UMA-PERGUNTA.
+           IF RESP-PERG-ID = PERG-ID (WS-IDX-PERG-BUSCA)
+               MOVE "S" TO WS-ACHOU-PERGUNTA
+           ELSE
+               ADD 1 TO WS-IDX-PERG-BUSCA
+           END-IF.
+
+       CONTAR-OPCAO-DA-RESPOSTA.
+           MOVE 1 TO WS-IDX-OPCAO-BUSCA.
+           MOVE "N" TO WS-ACHOU-OPCAO.
+           PERFORM COMPARAR-UMA-OPCAO-RESPOSTA
+               UNTIL WS-IDX-OPCAO-BUSCA >
+                       PERG-NUM-OPCOES (WS-IDX-PERG-BUSCA)
+                   OR ACHOU-A-OPCAO.
+           IF NOT ACHOU-A-OPCAO
+               ADD 1 TO CONT-INVALIDAS (WS-IDX-PERG-BUSCA)
+           END-IF.
+
+       COMPARAR-UMA-OPCAO-RESPOSTA.
+           IF RESP-CODIGO =
+                   PERG-OPCAO (WS-IDX-PERG-BUSCA, WS-IDX-OPCAO-BUSCA)
+               ADD 1 TO CONT-OPCAO (WS-IDX-PERG-BUSCA,
+                                     WS-IDX-OPCAO-BUSCA)
+               MOVE "S" TO WS-ACHOU-OPCAO
+           ELSE
+               ADD 1 TO WS-IDX-OPCAO-BUSCA
+           END-IF.
+
+       IMPRIMIR-RESUMO-PERGUNTA.
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "PERGUNTA " PERG-ID (IDX-PERG) " - "
+               PERG-TEXTO (IDX-PERG)
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           END-STRING.
+           WRITE LINHA-RELATORIO.
+           MOVE 1 TO WS-IDX-OPCAO.
+           PERFORM IMPRIMIR-UMA-OPCAO
+               UNTIL WS-IDX-OPCAO > PERG-NUM-OPCOES (IDX-PERG).
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "  RESPOSTAS INVALIDAS: "
+               CONT-INVALIDAS (IDX-PERG)
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           END-STRING.
+           WRITE LINHA-RELATORIO.
+
+       IMPRIMIR-UMA-OPCAO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "  OPCAO " PERG-OPCAO (IDX-PERG, WS-IDX-OPCAO)
+               " - QUANTIDADE: " CONT-OPCAO (IDX-PERG, WS-IDX-OPCAO)
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           END-STRING.
+           WRITE LINHA-RELATORIO.
+           ADD 1 TO WS-IDX-OPCAO.
