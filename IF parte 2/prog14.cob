@@ -1,44 +1,245 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG14.
-
-      *     pergunta se usu�rio gosta de churrasco.
-      *     resolve problema das letras em min�sculo.
-
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01  RESPOSTA PIC X.
-
-       PROCEDURE DIVISION.
-
-       PROGRAM-BEGIN.
-
-           PERFORM PERGUNTA.
-
-           PERFORM CONVERTE-PARA-MAIUSCULO.
-
-           PERFORM EXIBE-RESPOSTA.
-
-       PROGRAM-DONE.
-           STOP RUN.
-
-       PERGUNTA.
-           DISPLAY "Voce gosta de churrasco Sim ou Nao? (S/N)".
-           ACCEPT RESPOSTA.
-
-       EXIBE-RESPOSTA.
-
-           IF RESPOSTA IS EQUAL "S"
-               DISPLAY "Realmete eh muito bom!".
-
-           IF RESPOSTA IS EQUAL "N"
-               DISPLAY "Que pena! Talvez voce seja vegetariano.".
-
-       CONVERTE-PARA-MAIUSCULO.
-
-           IF RESPOSTA IS EQUAL "s"
-               MOVE "S" TO RESPOSTA.
-
-           IF RESPOSTA IS EQUAL "n"
-               MOVE "N" TO RESPOSTA.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG14.
+      *     QUESTIONARIO DE SATISFACAO.
+      *     PERGUNTA VARIAS QUESTOES DE MULTIPLA ESCOLHA AO
+      *     RESPONDENTE (OU LE AS RESPOSTAS DE UM ARQUIVO DE
+      *     PARAMETROS, SEM OPERADOR), VALIDA CADA CODIGO DE RESPOSTA
+      *     CONTRA AS OPCOES DA PERGUNTA, REPETINDO A PERGUNTA NO
+      *     MODO INTERATIVO ENQUANTO A RESPOSTA FOR INVALIDA, E GRAVA
+      *     UM REGISTRO POR PERGUNTA RESPONDIDA NO ARQUIVO RESPOSTAS.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-RESPOSTAS ASSIGN TO "RESPOSTAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RESPOSTAS.
+
+           SELECT ARQ-PARAMETROS ASSIGN TO "PROG14PRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-PARAMETROS.
+
+           SELECT ARQ-LOG ASSIGN TO "OPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-LOG.
+
+           SELECT ARQ-EXCECOES ASSIGN TO "EXCECOES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXCP.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQ-RESPOSTAS.
+       COPY CPRESP.
+
+       FD  ARQ-PARAMETROS.
+       01  REG-PARM-QUESTIONARIO.
+           05  PARM-ID-RESPONDENTE     PIC X(10).
+           05  PARM-RESP-1             PIC X(03).
+           05  PARM-RESP-2             PIC X(03).
+           05  PARM-RESP-3             PIC X(03).
+
+       FD  ARQ-LOG.
+       COPY CPOPLOG.
+
+       FD  ARQ-EXCECOES.
+       COPY CPEXCP.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS-RESPOSTAS         PIC X(02).
+       01  WS-STATUS-PARAMETROS        PIC X(02).
+       01  WS-STATUS-LOG               PIC X(02).
+       01  WS-STATUS-EXCP              PIC X(02).
+
+       COPY CPQUEST.
+
+       01  WS-DATA-HOJE                PIC 9(08).
+       01  WS-HORA-AGORA               PIC 9(08).
+
+       01  WS-MODO-EXECUCAO            PIC X VALUE "I".
+           88  MODO-INTERATIVO             VALUE "I".
+           88  MODO-LOTE                   VALUE "L".
+       01  WS-FIM-PARAMETROS           PIC X VALUE "N".
+           88  FIM-PARAMETROS              VALUE "S".
+
+       01  WS-ID-RESPONDENTE           PIC X(10).
+       01  WS-RESPOSTA-DIGITADA        PIC X(03).
+       01  WS-IDX-OPCAO                PIC 9(01).
+
+       01  WS-ERRO-ENTRADA             PIC X VALUE "N".
+           88  ENTRADA-INVALIDA            VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM INICIALIZAR-PERGUNTAS.
+           PERFORM ABRIR-ARQUIVOS.
+           IF MODO-LOTE
+               PERFORM LER-PARAMETRO
+               PERFORM PROCESSAR-RESPONDENTE-DO-LOTE
+                   UNTIL FIM-PARAMETROS
+           ELSE
+               PERFORM PEGA-ID-RESPONDENTE
+               PERFORM VARYING IDX-PERG FROM 1 BY 1
+                       UNTIL IDX-PERG > 3
+                   PERFORM PROCESSAR-PERGUNTA-INTERATIVA
+               END-PERFORM
+           END-IF.
+           PERFORM ENCERRAR-ARQUIVOS.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+      *--------------------------------------------------------------*
+      *    CARGA DAS PERGUNTAS E DAS OPCOES DE RESPOSTA VALIDAS.
+      *--------------------------------------------------------------*
+       INICIALIZAR-PERGUNTAS.
+           MOVE 01 TO PERG-ID (1).
+           MOVE "VOCE GOSTA DE CHURRASCO? (S/N)" TO PERG-TEXTO (1).
+           MOVE 2 TO PERG-NUM-OPCOES (1).
+           MOVE "S"   TO PERG-OPCAO (1, 1).
+           MOVE "N"   TO PERG-OPCAO (1, 2).
+
+           MOVE 02 TO PERG-ID (2).
+           MOVE "COMO AVALIA O ATENDIMENTO? (BOM/REG/MAU)"
+               TO PERG-TEXTO (2).
+           MOVE 3 TO PERG-NUM-OPCOES (2).
+           MOVE "BOM" TO PERG-OPCAO (2, 1).
+           MOVE "REG" TO PERG-OPCAO (2, 2).
+           MOVE "MAU" TO PERG-OPCAO (2, 3).
+
+           MOVE 03 TO PERG-ID (3).
+           MOVE "RECOMENDARIA A UM AMIGO? (S/N)" TO PERG-TEXTO (3).
+           MOVE 2 TO PERG-NUM-OPCOES (3).
+           MOVE "S"   TO PERG-OPCAO (3, 1).
+           MOVE "N"   TO PERG-OPCAO (3, 2).
+
+      *--------------------------------------------------------------*
+      *    ABERTURA/ENCERRAMENTO E DETECCAO DO MODO DE EXECUCAO.
+      *--------------------------------------------------------------*
+       ABRIR-ARQUIVOS.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-AGORA FROM TIME.
+
+           OPEN EXTEND ARQ-RESPOSTAS.
+           IF WS-STATUS-RESPOSTAS = "35"
+               OPEN OUTPUT ARQ-RESPOSTAS
+           END-IF.
+
+           OPEN EXTEND ARQ-LOG.
+           IF WS-STATUS-LOG = "35"
+               OPEN OUTPUT ARQ-LOG
+           END-IF.
+
+           OPEN EXTEND ARQ-EXCECOES.
+           IF WS-STATUS-EXCP = "35"
+               OPEN OUTPUT ARQ-EXCECOES
+           END-IF.
+
+           OPEN INPUT ARQ-PARAMETROS.
+           IF WS-STATUS-PARAMETROS = "00"
+               SET MODO-LOTE TO TRUE
+           ELSE
+               SET MODO-INTERATIVO TO TRUE
+           END-IF.
+
+       ENCERRAR-ARQUIVOS.
+           CLOSE ARQ-RESPOSTAS.
+           CLOSE ARQ-LOG.
+           CLOSE ARQ-EXCECOES.
+           IF MODO-LOTE
+               CLOSE ARQ-PARAMETROS
+           END-IF.
+
+      *--------------------------------------------------------------*
+      *    MODO LOTE - UM RESPONDENTE POR LINHA DO ARQUIVO, JA COM AS
+      *    TRES RESPOSTAS; QUESTOES MAL RESPONDIDAS VAO PARA EXCECOES.
+      *--------------------------------------------------------------*
+       LER-PARAMETRO.
+           READ ARQ-PARAMETROS
+               AT END SET FIM-PARAMETROS TO TRUE
+           END-READ.
+
+       PROCESSAR-RESPONDENTE-DO-LOTE.
+           MOVE PARM-ID-RESPONDENTE TO WS-ID-RESPONDENTE.
+           MOVE "PROG14"             TO LOG-PROGRAMA.
+           MOVE "LIDO EM LOTE: RESPONDENTE"  TO LOG-EVENTO.
+           MOVE WS-DATA-HOJE         TO LOG-DATA-HORA.
+           WRITE REG-LOG-OPERACAO.
+
+           SET IDX-PERG TO 1.
+           MOVE PARM-RESP-1 TO WS-RESPOSTA-DIGITADA.
+           PERFORM PROCESSAR-PERGUNTA-LOTE.
+
+           SET IDX-PERG TO 2.
+           MOVE PARM-RESP-2 TO WS-RESPOSTA-DIGITADA.
+           PERFORM PROCESSAR-PERGUNTA-LOTE.
+
+           SET IDX-PERG TO 3.
+           MOVE PARM-RESP-3 TO WS-RESPOSTA-DIGITADA.
+           PERFORM PROCESSAR-PERGUNTA-LOTE.
+
+           PERFORM LER-PARAMETRO.
+
+       PROCESSAR-PERGUNTA-LOTE.
+           PERFORM VALIDAR-RESPOSTA.
+           IF ENTRADA-INVALIDA
+               PERFORM REGISTRAR-EXCECAO-RESPOSTA
+           ELSE
+               PERFORM GRAVAR-RESPOSTA
+           END-IF.
+
+      *--------------------------------------------------------------*
+      *    MODO INTERATIVO - PERGUNTA E VALIDA ATE OBTER RESPOSTA BOA.
+      *--------------------------------------------------------------*
+       PEGA-ID-RESPONDENTE.
+           DISPLAY "Qual o seu codigo de identificacao?".
+           ACCEPT WS-ID-RESPONDENTE.
+
+       PROCESSAR-PERGUNTA-INTERATIVA.
+           DISPLAY PERG-TEXTO (IDX-PERG).
+           SET ENTRADA-INVALIDA TO TRUE.
+           PERFORM LER-E-VALIDAR-RESPOSTA UNTIL NOT ENTRADA-INVALIDA.
+           PERFORM GRAVAR-RESPOSTA.
+
+       LER-E-VALIDAR-RESPOSTA.
+           ACCEPT WS-RESPOSTA-DIGITADA.
+           PERFORM VALIDAR-RESPOSTA.
+           IF ENTRADA-INVALIDA
+               DISPLAY "Resposta invalida, tente novamente."
+               PERFORM REGISTRAR-EXCECAO-RESPOSTA
+           END-IF.
+
+       VALIDAR-RESPOSTA.
+           MOVE "S" TO WS-ERRO-ENTRADA.
+           MOVE 1 TO WS-IDX-OPCAO.
+           PERFORM COMPARAR-UMA-OPCAO
+               UNTIL WS-IDX-OPCAO > PERG-NUM-OPCOES (IDX-PERG)
+                   OR NOT ENTRADA-INVALIDA.
+
+       COMPARAR-UMA-OPCAO.
+           IF WS-RESPOSTA-DIGITADA = PERG-OPCAO (IDX-PERG, WS-IDX-OPCAO)
+               MOVE "N" TO WS-ERRO-ENTRADA
+           END-IF.
+           ADD 1 TO WS-IDX-OPCAO.
+
+       GRAVAR-RESPOSTA.
+           MOVE WS-ID-RESPONDENTE    TO RESP-ID-RESPONDENTE.
+           MOVE PERG-ID (IDX-PERG)   TO RESP-PERG-ID.
+           MOVE WS-RESPOSTA-DIGITADA TO RESP-CODIGO.
+           MOVE WS-DATA-HOJE         TO RESP-DATA-HORA.
+           WRITE REG-RESPOSTA.
+
+       REGISTRAR-EXCECAO-RESPOSTA.
+           MOVE "PROG14"             TO EXC-PROGRAMA.
+           MOVE "RESP-CODIGO"        TO EXC-CAMPO.
+           MOVE WS-RESPOSTA-DIGITADA TO EXC-VALOR.
+           MOVE "CODIGO DE RESPOSTA NAO EH UMA OPCAO VALIDA"
+                                     TO EXC-MOTIVO.
+           MOVE WS-DATA-HOJE         TO EXC-DATA.
+           MOVE WS-HORA-AGORA        TO EXC-HORA.
+           WRITE REG-EXCECAO.
