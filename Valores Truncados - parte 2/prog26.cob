@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG26.
+      *     UTILITARIO DE AVISO DE TRUNCAMENTO DE TEXTO.
+      *     MODELADO NO MESMO PADRAO DO PROG24 (MOVE DE UM TEXTO PARA
+      *     CAMPOS PIC X(N) CADA VEZ MENORES), SO QUE, EM VEZ DE SO
+      *     TRUNCAR EM SILENCIO, REGISTRA NO ARQUIVO DE EXCECOES O
+      *     VALOR ORIGINAL, O TAMANHO DO CAMPO ALVO E O TRECHO QUE
+      *     FOI PERDIDO, SEMPRE QUE A ORIGEM FOR MAIOR QUE O ALVO.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EXCECOES ASSIGN TO "EXCECOES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXCP.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQ-EXCECOES.
+       COPY CPEXCP.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS-EXCP              PIC X(02).
+       01  WS-DATA-HOJE                PIC 9(08).
+       01  WS-HORA-AGORA               PIC 9(08).
+
+      *    TEXTO DE ORIGEM A SER MOVIDO PARA CADA CAMPO ALVO, DO
+      *    MESMO JEITO QUE O PROG24 MOVIA "Paulo" PARA 6-BYTES ... 1-BYTE.
+       01  WS-TEXTO-ORIGEM             PIC X(10) VALUE "MANUTENCAO".
+       01  WS-TAMANHO-ORIGEM           PIC 9(02) VALUE 10.
+
+      *    TAMANHOS DOS CAMPOS ALVO, DO MAIOR PARA O MENOR.
+       01  TAB-TAMANHOS-ALVO.
+           05  TAM-ALVO OCCURS 6 TIMES  PIC 9(02).
+       01  WS-IDX-TAM                  PIC 9(01).
+
+       01  WS-TAM-ALVO-ATUAL           PIC 9(02).
+       01  WS-TAM-PERDIDO              PIC 9(02).
+       01  WS-TEXTO-TRUNCADO           PIC X(06).
+       01  WS-TEXTO-PERDIDO            PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           PERFORM INICIALIZAR-TAMANHOS.
+           PERFORM ABRIR-ARQUIVOS.
+           MOVE 1 TO WS-IDX-TAM.
+           PERFORM VERIFICAR-UM-CAMPO-ALVO UNTIL WS-IDX-TAM > 6.
+           PERFORM ENCERRAR-ARQUIVOS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       INICIALIZAR-TAMANHOS.
+           MOVE 6 TO TAM-ALVO (1).
+           MOVE 5 TO TAM-ALVO (2).
+           MOVE 4 TO TAM-ALVO (3).
+           MOVE 3 TO TAM-ALVO (4).
+           MOVE 2 TO TAM-ALVO (5).
+           MOVE 1 TO TAM-ALVO (6).
+
+       ABRIR-ARQUIVOS.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-AGORA FROM TIME.
+           OPEN EXTEND ARQ-EXCECOES.
+           IF WS-STATUS-EXCP = "35"
+               OPEN OUTPUT ARQ-EXCECOES
+           END-IF.
+
+       ENCERRAR-ARQUIVOS.
+           CLOSE ARQ-EXCECOES.
+
+       VERIFICAR-UM-CAMPO-ALVO.
+           MOVE TAM-ALVO (WS-IDX-TAM) TO WS-TAM-ALVO-ATUAL.
+           MOVE SPACES TO WS-TEXTO-TRUNCADO.
+           MOVE WS-TEXTO-ORIGEM (1:WS-TAM-ALVO-ATUAL)
+               TO WS-TEXTO-TRUNCADO (1:WS-TAM-ALVO-ATUAL).
+           DISPLAY WS-TEXTO-TRUNCADO.
+           IF WS-TAMANHO-ORIGEM > WS-TAM-ALVO-ATUAL
+               PERFORM REGISTRAR-AVISO-TRUNCAMENTO
+           END-IF.
+           ADD 1 TO WS-IDX-TAM.
+
+       REGISTRAR-AVISO-TRUNCAMENTO.
+           COMPUTE WS-TAM-PERDIDO =
+               WS-TAMANHO-ORIGEM - WS-TAM-ALVO-ATUAL.
+           MOVE SPACES TO WS-TEXTO-PERDIDO.
+           MOVE WS-TEXTO-ORIGEM (WS-TAM-ALVO-ATUAL + 1:WS-TAM-PERDIDO)
+               TO WS-TEXTO-PERDIDO (1:WS-TAM-PERDIDO).
+           MOVE "PROG26"            TO EXC-PROGRAMA.
+           MOVE "TEXTO-ALVO"        TO EXC-CAMPO.
+           MOVE WS-TEXTO-ORIGEM     TO EXC-VALOR.
+           STRING "CAMPO ALVO PIC X(" WS-TAM-ALVO-ATUAL
+               ") PERDEU '" WS-TEXTO-PERDIDO (1:WS-TAM-PERDIDO) "'"
+               DELIMITED BY SIZE INTO EXC-MOTIVO
+           END-STRING.
+           MOVE WS-DATA-HOJE       TO EXC-DATA.
+           MOVE WS-HORA-AGORA      TO EXC-HORA.
+           WRITE REG-EXCECAO.
