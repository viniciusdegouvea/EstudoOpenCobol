@@ -0,0 +1,10 @@
+      *    CPAUDIT - LAYOUT DO REGISTRO DE AUDITORIA DE ALTERACAO
+      *    DE SALARIO DO CADASTRO DE FUNCIONARIOS.
+      *
+       01  REG-AUDITORIA.
+           05  AUD-CODIGO              PIC 9(02).
+           05  AUD-CAMPO               PIC X(15).
+           05  AUD-VALOR-ANTES         PIC 9(4)V9(2).
+           05  AUD-VALOR-DEPOIS        PIC 9(4)V9(2).
+           05  AUD-DATA-HORA           PIC 9(08).
+           05  AUD-OPERADOR            PIC X(08).
