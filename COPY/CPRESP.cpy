@@ -0,0 +1,8 @@
+      *    CPRESP - LAYOUT DO REGISTRO DE RESPOSTA DE QUESTIONARIO,
+      *    UM REGISTRO POR PERGUNTA RESPONDIDA POR UM RESPONDENTE.
+      *
+       01  REG-RESPOSTA.
+           05  RESP-ID-RESPONDENTE     PIC X(10).
+           05  RESP-PERG-ID            PIC 9(02).
+           05  RESP-CODIGO             PIC X(03).
+           05  RESP-DATA-HORA          PIC 9(08).
