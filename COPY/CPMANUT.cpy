@@ -0,0 +1,20 @@
+      *    CPMANUT - LAYOUT DA TRANSACAO DE MANUTENCAO DO CADASTRO
+      *    DE FUNCIONARIOS (INCLUSAO/ALTERACAO/EXCLUSAO).
+      *
+       01  TRANS-FUNCIONARIO.
+           05  TRANS-CODOP             PIC X(01).
+               88  TRANS-INCLUSAO          VALUE "A".
+               88  TRANS-ALTERACAO         VALUE "C".
+               88  TRANS-EXCLUSAO          VALUE "D".
+           05  TRANS-CODIGO            PIC 9(02).
+           05  TRANS-NOME              PIC X(10).
+           05  TRANS-END-LOGRADOURO    PIC X(20).
+           05  TRANS-END-NUMERO        PIC X(06).
+           05  TRANS-END-BAIRRO        PIC X(15).
+           05  TRANS-END-CIDADE        PIC X(15).
+           05  TRANS-END-UF            PIC X(02).
+           05  TRANS-END-CEP           PIC 9(08).
+           05  TRANS-SALARIO           PIC 9(4)V9(2).
+           05  TRANS-SETOR             PIC X(10).
+           05  TRANS-SITUACAO          PIC X(01).
+           05  TRANS-OPERADOR          PIC X(08).
