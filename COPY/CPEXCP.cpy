@@ -0,0 +1,11 @@
+      *    CPEXCP - LAYOUT DO REGISTRO DE EXCECAO DE VALIDACAO.
+      *    ARQUIVO COMPARTILHADO POR TODOS OS PROGRAMAS DA SUITE,
+      *    PARA QUE AS REJEICOES DE ENTRADA FIQUEM NUM SO LUGAR.
+      *
+       01  REG-EXCECAO.
+           05  EXC-PROGRAMA            PIC X(08).
+           05  EXC-CAMPO               PIC X(15).
+           05  EXC-VALOR               PIC X(30).
+           05  EXC-MOTIVO              PIC X(40).
+           05  EXC-DATA                PIC 9(08).
+           05  EXC-HORA                PIC 9(08).
