@@ -0,0 +1,8 @@
+      *    CPCADPF - LAYOUT DA FICHA DE CADASTRO DE UMA NOVA PESSOA,
+      *    CAPTURADA NA TELA DE ENTRADA (NOME, DOCUMENTO E DATA DE
+      *    NASCIMENTO).
+      *
+       01  REG-CADASTRO-PESSOA.
+           05  CAD-NOME                PIC X(10).
+           05  CAD-DOCUMENTO           PIC 9(11).
+           05  CAD-DATA-NASCIMENTO     PIC 9(08).
