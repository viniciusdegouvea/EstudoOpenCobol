@@ -0,0 +1,8 @@
+      *    CPOPLOG - LAYOUT DO REGISTRO DO LOG DE OPERACAO/EXECUCAO.
+      *    USADO PELO MENU, PELO DRIVER DO LOTE DIARIO E POR QUALQUER
+      *    PROGRAMA QUE PRECISE REGISTRAR UM VALOR LIDO EM MODO LOTE.
+      *
+       01  REG-LOG-OPERACAO.
+           05  LOG-PROGRAMA            PIC X(08).
+           05  LOG-EVENTO              PIC X(50).
+           05  LOG-DATA-HORA           PIC 9(08).
