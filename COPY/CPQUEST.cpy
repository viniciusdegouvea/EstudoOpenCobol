@@ -0,0 +1,9 @@
+      *    CPQUEST - TABELA DE PERGUNTAS DO QUESTIONARIO E CODIGOS
+      *    DE RESPOSTA VALIDOS PARA CADA PERGUNTA.
+      *
+       01  TAB-PERGUNTAS.
+           05  PERG-ITEM OCCURS 3 TIMES INDEXED BY IDX-PERG.
+               10  PERG-ID             PIC 9(02).
+               10  PERG-TEXTO          PIC X(60).
+               10  PERG-NUM-OPCOES     PIC 9(01).
+               10  PERG-OPCAO OCCURS 3 TIMES PIC X(03).
