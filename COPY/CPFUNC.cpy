@@ -0,0 +1,33 @@
+      *    CPFUNC - LAYOUT DO REGISTRO DO CADASTRO DE FUNCIONARIOS.
+      *    USADO POR TODOS OS PROGRAMAS QUE LEEM OU GRAVAM O
+      *    ARQUIVO MESTRE DE FUNCIONARIOS (FUNCIONARIO-MASTER).
+      *
+      *    HISTORICO DE ALTERACOES
+      *    MVG  SETOR, SITUACAO, INSS/IRRF/LIQUIDO, ACUMULADOS DE
+      *         ANO, ENDERECO ESTRUTURADO E CONTROLE DE FERIAS.
+      *
+       01  FUNCIONARIO.
+           05  CODIGO                  PIC 9(02).
+           05  NOME                    PIC X(10).
+           05  ENDERECO.
+               10  END-LOGRADOURO      PIC X(20).
+               10  END-NUMERO          PIC X(06).
+               10  END-BAIRRO          PIC X(15).
+               10  END-CIDADE          PIC X(15).
+               10  END-UF              PIC X(02).
+               10  END-CEP             PIC 9(08).
+           05  SALARIO                 PIC 9(4)V9(2).
+           05  SETOR                   PIC X(10).
+           05  SITUACAO                PIC X(01).
+               88  SITUACAO-ATIVA          VALUE "A".
+               88  SITUACAO-INATIVA        VALUE "I".
+               88  SITUACAO-AFASTADA       VALUE "F".
+           05  INSS-FOLHA              PIC 9(4)V9(2).
+           05  IRRF-FOLHA              PIC 9(4)V9(2).
+           05  SALARIO-LIQUIDO         PIC 9(4)V9(2).
+           05  YTD-SALARIO-BRUTO       PIC 9(6)V9(2).
+           05  YTD-INSS                PIC 9(6)V9(2).
+           05  YTD-IRRF                PIC 9(6)V9(2).
+           05  FERIAS-DIAS-ACUMULADOS  PIC 9(3)V9(2).
+           05  FERIAS-DIAS-GOZADOS     PIC 9(3)V9(2).
+           05  FERIAS-TAXA-ACUMULO     PIC 9(1)V9(3).
