@@ -1,18 +1,251 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG4.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-
-      *01  NOME PICTURE IS XXXXXXXXXX.
-       01  NOME PIC X(10).
-
-       PROCEDURE DIVISION.
-       PROGRAM-BEGIN.
-           DISPLAY "Qual eh o seu nome?".
-           ACCEPT NOME.
-
-           DISPLAY "Ola " NOME.
-       PROGRAM-DONE.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG4.
+      *     TELA DE CADASTRO DE PESSOA.
+      *     CAPTURA NOME, DOCUMENTO E DATA DE NASCIMENTO (OU LE ESSES
+      *     DADOS DE UM ARQUIVO DE PARAMETROS, SEM OPERADOR), VALIDA
+      *     A FICHA ANTES DE ACEITAR, CONFERE SE O NOME JA EXISTE NO
+      *     CADASTRO DE FUNCIONARIOS PARA AVISAR DE UMA POSSIVEL
+      *     DUPLICIDADE, E GRAVA A FICHA VALIDADA NO ARQUIVO CADASTRO.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CADASTRO ASSIGN TO "CADASTRO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CADASTRO.
+
+           SELECT FUNCIONARIO-MASTER ASSIGN TO "FUNCMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CODIGO
+               FILE STATUS IS WS-STATUS-MASTER.
+
+           SELECT ARQ-PARAMETROS ASSIGN TO "PROG4PRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-PARAMETROS.
+
+           SELECT ARQ-LOG ASSIGN TO "OPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-LOG.
+
+           SELECT ARQ-EXCECOES ASSIGN TO "EXCECOES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXCP.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQ-CADASTRO.
+       COPY CPCADPF.
+
+       FD  FUNCIONARIO-MASTER.
+       COPY CPFUNC.
+
+       FD  ARQ-PARAMETROS.
+       01  REG-PARM-CADASTRO.
+           05  PARM-NOME               PIC X(10).
+           05  PARM-DOCUMENTO          PIC 9(11).
+           05  PARM-DATA-NASCIMENTO    PIC 9(08).
+
+       FD  ARQ-LOG.
+       COPY CPOPLOG.
+
+       FD  ARQ-EXCECOES.
+       COPY CPEXCP.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS-CADASTRO          PIC X(02).
+       01  WS-STATUS-MASTER            PIC X(02).
+       01  WS-STATUS-PARAMETROS        PIC X(02).
+       01  WS-STATUS-LOG                PIC X(02).
+       01  WS-STATUS-EXCP              PIC X(02).
+
+       01  WS-DATA-HOJE                PIC 9(08).
+       01  WS-HORA-AGORA               PIC 9(08).
+
+       01  WS-MODO-EXECUCAO            PIC X VALUE "I".
+           88  MODO-INTERATIVO             VALUE "I".
+           88  MODO-LOTE                   VALUE "L".
+       01  WS-FIM-PARAMETROS           PIC X VALUE "N".
+           88  FIM-PARAMETROS              VALUE "S".
+
+       01  WS-HA-FUNCIONARIO-MASTER    PIC X VALUE "N".
+           88  HA-FUNCIONARIO-MASTER       VALUE "S".
+       01  WS-FIM-MASTER               PIC X VALUE "N".
+           88  FIM-MASTER                  VALUE "S".
+       01  WS-ACHOU-DUPLICADO          PIC X VALUE "N".
+           88  ACHOU-DUPLICADO             VALUE "S".
+
+       01  WS-ERRO-ENTRADA             PIC X VALUE "N".
+           88  ENTRADA-INVALIDA            VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM ABRIR-ARQUIVOS.
+           IF MODO-LOTE
+               PERFORM LER-PARAMETRO
+               PERFORM PROCESSAR-CADASTRO-LOTE UNTIL FIM-PARAMETROS
+           ELSE
+               SET ENTRADA-INVALIDA TO TRUE
+               PERFORM CAPTURAR-CADASTRO UNTIL NOT ENTRADA-INVALIDA
+               PERFORM VERIFICAR-DUPLICIDADE
+               PERFORM GRAVAR-CADASTRO
+               DISPLAY "Ola " CAD-NOME
+           END-IF.
+           PERFORM ENCERRAR-ARQUIVOS.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+      *--------------------------------------------------------------*
+      *    ABERTURA/ENCERRAMENTO E DETECCAO DO MODO DE EXECUCAO.
+      *--------------------------------------------------------------*
+       ABRIR-ARQUIVOS.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-AGORA FROM TIME.
+
+           OPEN EXTEND ARQ-CADASTRO.
+           IF WS-STATUS-CADASTRO = "35"
+               OPEN OUTPUT ARQ-CADASTRO
+           END-IF.
+
+           OPEN EXTEND ARQ-LOG.
+           IF WS-STATUS-LOG = "35"
+               OPEN OUTPUT ARQ-LOG
+           END-IF.
+
+           OPEN EXTEND ARQ-EXCECOES.
+           IF WS-STATUS-EXCP = "35"
+               OPEN OUTPUT ARQ-EXCECOES
+           END-IF.
+
+           OPEN INPUT ARQ-PARAMETROS.
+           IF WS-STATUS-PARAMETROS = "00"
+               SET MODO-LOTE TO TRUE
+           ELSE
+               SET MODO-INTERATIVO TO TRUE
+           END-IF.
+
+       ENCERRAR-ARQUIVOS.
+           CLOSE ARQ-CADASTRO.
+           CLOSE ARQ-LOG.
+           CLOSE ARQ-EXCECOES.
+           IF MODO-LOTE
+               CLOSE ARQ-PARAMETROS
+           END-IF.
+
+      *--------------------------------------------------------------*
+      *    MODO LOTE - UMA FICHA DE CADASTRO POR LINHA DO ARQUIVO.
+      *--------------------------------------------------------------*
+       LER-PARAMETRO.
+           READ ARQ-PARAMETROS
+               AT END SET FIM-PARAMETROS TO TRUE
+           END-READ.
+
+       PROCESSAR-CADASTRO-LOTE.
+           MOVE PARM-NOME            TO CAD-NOME.
+           MOVE PARM-DOCUMENTO       TO CAD-DOCUMENTO.
+           MOVE PARM-DATA-NASCIMENTO TO CAD-DATA-NASCIMENTO.
+           MOVE "PROG4"              TO LOG-PROGRAMA.
+           MOVE "LIDA FICHA DE CADASTRO EM LOTE" TO LOG-EVENTO.
+           MOVE WS-DATA-HOJE         TO LOG-DATA-HORA.
+           WRITE REG-LOG-OPERACAO.
+           PERFORM VALIDAR-CADASTRO.
+           IF ENTRADA-INVALIDA
+               PERFORM REGISTRAR-EXCECAO-CADASTRO
+           ELSE
+               PERFORM VERIFICAR-DUPLICIDADE
+               PERFORM GRAVAR-CADASTRO
+           END-IF.
+           PERFORM LER-PARAMETRO.
+
+      *--------------------------------------------------------------*
+      *    MODO INTERATIVO - PERGUNTA E VALIDA ATE A FICHA FICAR BOA.
+      *--------------------------------------------------------------*
+       CAPTURAR-CADASTRO.
+           DISPLAY "Qual eh o seu nome?".
+           ACCEPT CAD-NOME.
+           DISPLAY "Qual o numero do documento (CPF)?".
+           ACCEPT CAD-DOCUMENTO.
+           DISPLAY "Qual a data de nascimento (AAAAMMDD)?".
+           ACCEPT CAD-DATA-NASCIMENTO.
+           PERFORM VALIDAR-CADASTRO.
+           IF ENTRADA-INVALIDA
+               DISPLAY "Ficha incompleta ou invalida, preencha de novo."
+               PERFORM REGISTRAR-EXCECAO-CADASTRO
+           END-IF.
+
+       VALIDAR-CADASTRO.
+           MOVE "N" TO WS-ERRO-ENTRADA.
+           IF CAD-NOME = SPACES
+               MOVE "S" TO WS-ERRO-ENTRADA
+           END-IF.
+           IF CAD-DOCUMENTO IS NOT NUMERIC OR CAD-DOCUMENTO = 0
+               MOVE "S" TO WS-ERRO-ENTRADA
+           END-IF.
+           IF CAD-DATA-NASCIMENTO IS NOT NUMERIC
+               OR CAD-DATA-NASCIMENTO = 0
+               MOVE "S" TO WS-ERRO-ENTRADA
+           END-IF.
+
+       REGISTRAR-EXCECAO-CADASTRO.
+           MOVE "PROG4"             TO EXC-PROGRAMA.
+           MOVE "FICHA-CADASTRO"    TO EXC-CAMPO.
+           MOVE CAD-NOME            TO EXC-VALOR.
+           MOVE "FICHA DE CADASTRO INCOMPLETA OU INVALIDA"
+                                    TO EXC-MOTIVO.
+           MOVE WS-DATA-HOJE        TO EXC-DATA.
+           MOVE WS-HORA-AGORA       TO EXC-HORA.
+           WRITE REG-EXCECAO.
+
+      *--------------------------------------------------------------*
+      *    CONFERE O NOME DIGITADO CONTRA O CADASTRO DE FUNCIONARIOS,
+      *    PARA AVISAR DE UMA POSSIVEL DUPLICIDADE.
+      *--------------------------------------------------------------*
+       VERIFICAR-DUPLICIDADE.
+           MOVE "N" TO WS-ACHOU-DUPLICADO.
+           OPEN INPUT FUNCIONARIO-MASTER.
+           IF WS-STATUS-MASTER = "00"
+               SET HA-FUNCIONARIO-MASTER TO TRUE
+               MOVE "N" TO WS-FIM-MASTER
+               PERFORM LER-FUNCIONARIO-MASTER
+               PERFORM COMPARAR-UM-FUNCIONARIO
+                   UNTIL FIM-MASTER OR ACHOU-DUPLICADO
+               CLOSE FUNCIONARIO-MASTER
+           ELSE
+               MOVE "N" TO WS-HA-FUNCIONARIO-MASTER
+           END-IF.
+           IF ACHOU-DUPLICADO
+               DISPLAY "ATENCAO: ja existe um funcionario com este"
+                   " nome no cadastro - confira antes de seguir."
+               PERFORM REGISTRAR-EXCECAO-DUPLICIDADE
+           END-IF.
+
+       LER-FUNCIONARIO-MASTER.
+           READ FUNCIONARIO-MASTER NEXT RECORD
+               AT END SET FIM-MASTER TO TRUE
+           END-READ.
+
+       COMPARAR-UM-FUNCIONARIO.
+           IF NOME = CAD-NOME
+               MOVE "S" TO WS-ACHOU-DUPLICADO
+           ELSE
+               PERFORM LER-FUNCIONARIO-MASTER
+           END-IF.
+
+       REGISTRAR-EXCECAO-DUPLICIDADE.
+           MOVE "PROG4"             TO EXC-PROGRAMA.
+           MOVE "CAD-NOME"          TO EXC-CAMPO.
+           MOVE CAD-NOME            TO EXC-VALOR.
+           MOVE "POSSIVEL DUPLICIDADE COM FUNCIONARIO EXISTENTE"
+                                    TO EXC-MOTIVO.
+           MOVE WS-DATA-HOJE        TO EXC-DATA.
+           MOVE WS-HORA-AGORA       TO EXC-HORA.
+           WRITE REG-EXCECAO.
+
+       GRAVAR-CADASTRO.
+           WRITE REG-CADASTRO-PESSOA.
