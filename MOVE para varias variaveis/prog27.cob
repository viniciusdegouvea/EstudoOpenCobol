@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG27.
+      *     RELATORIO DE EXCECAO DE TRUNCAMENTO NUMERICO.
+      *     MODELADO NO MESMO PADRAO DO PROG25 (MOVE DE 2397 PARA
+      *     CAMPOS PIC 9(N) CADA VEZ MENORES), SO QUE, EM VEZ DE SO
+      *     PERDER OS DIGITOS DE ORDEM SUPERIOR EM SILENCIO, REGISTRA
+      *     NO ARQUIVO DE EXCECOES O VALOR ORIGINAL, O CAMPO ALVO E
+      *     OS DIGITOS PERDIDOS, SEMPRE QUE O MOVE FOR DERRUBAR
+      *     DIGITOS SIGNIFICATIVOS.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EXCECOES ASSIGN TO "EXCECOES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXCP.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQ-EXCECOES.
+       COPY CPEXCP.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS-EXCP              PIC X(02).
+       01  WS-DATA-HOJE                PIC 9(08).
+       01  WS-HORA-AGORA               PIC 9(08).
+
+      *    VALOR DE ORIGEM A SER MOVIDO PARA CADA CAMPO ALVO, DO
+      *    MESMO JEITO QUE O PROG25 MOVIA 2397 PARA 5-DIGITOS A
+      *    1-DIGITO, SO COM UM VALOR MAIOR PARA FORCAR A PERDA EM
+      *    TODOS OS CAMPOS ALVO.
+       01  WS-VALOR-ORIGEM             PIC 9(05) VALUE 23971.
+
+      *    REDEFINICAO DO VALOR DE ORIGEM PARA ENXERGAR CADA DIGITO
+      *    INDIVIDUALMENTE, SEM PRECISAR DE FUNCTION NENHUMA.
+       01  WS-VALOR-ORIGEM-DIGITOS REDEFINES WS-VALOR-ORIGEM.
+           05  WS-DIGITO OCCURS 5 TIMES PIC 9(01).
+
+       01  WS-DIGITOS-ORIGEM           PIC 9(01) VALUE 5.
+
+      *    TAMANHOS DOS CAMPOS ALVO, DO MAIOR PARA O MENOR.
+       01  TAB-TAMANHOS-ALVO.
+           05  TAM-ALVO OCCURS 4 TIMES  PIC 9(01).
+       01  WS-IDX-TAM                  PIC 9(01).
+
+       01  WS-DIGITOS-ALVO-ATUAL       PIC 9(01).
+       01  WS-DIGITOS-PERDIDOS         PIC 9(01).
+       01  WS-IDX-TAM-DIGITO           PIC 9(01).
+       01  WS-VALOR-PERDIDO            PIC 9(04).
+
+      *    UM CAMPO ALVO PARA CADA TAMANHO, DO MESMO JEITO QUE O
+      *    PROG25 MOVIA 2397 PARA 4-DIGITOS A 1-DIGITO, PARA QUE O
+      *    TRUNCAMENTO DE CADA PASSADA FIQUE VISIVEL NO TAMANHO CERTO
+      *    (E NAO SEMPRE NO MESMO PIC 9(04)).
+       01  WS-VALOR-TRUNCADO-4         PIC 9(04).
+       01  WS-VALOR-TRUNCADO-3         PIC 9(03).
+       01  WS-VALOR-TRUNCADO-2         PIC 9(02).
+       01  WS-VALOR-TRUNCADO-1         PIC 9(01).
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           PERFORM INICIALIZAR-TAMANHOS.
+           PERFORM ABRIR-ARQUIVOS.
+           MOVE 1 TO WS-IDX-TAM.
+           PERFORM VERIFICAR-UM-CAMPO-ALVO UNTIL WS-IDX-TAM > 4.
+           PERFORM ENCERRAR-ARQUIVOS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       INICIALIZAR-TAMANHOS.
+           MOVE 4 TO TAM-ALVO (1).
+           MOVE 3 TO TAM-ALVO (2).
+           MOVE 2 TO TAM-ALVO (3).
+           MOVE 1 TO TAM-ALVO (4).
+
+       ABRIR-ARQUIVOS.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-AGORA FROM TIME.
+           OPEN EXTEND ARQ-EXCECOES.
+           IF WS-STATUS-EXCP = "35"
+               OPEN OUTPUT ARQ-EXCECOES
+           END-IF.
+
+       ENCERRAR-ARQUIVOS.
+           CLOSE ARQ-EXCECOES.
+
+       VERIFICAR-UM-CAMPO-ALVO.
+           MOVE TAM-ALVO (WS-IDX-TAM) TO WS-DIGITOS-ALVO-ATUAL.
+           EVALUATE WS-DIGITOS-ALVO-ATUAL
+               WHEN 4
+                   MOVE WS-VALOR-ORIGEM TO WS-VALOR-TRUNCADO-4
+                   DISPLAY WS-VALOR-TRUNCADO-4
+               WHEN 3
+                   MOVE WS-VALOR-ORIGEM TO WS-VALOR-TRUNCADO-3
+                   DISPLAY WS-VALOR-TRUNCADO-3
+               WHEN 2
+                   MOVE WS-VALOR-ORIGEM TO WS-VALOR-TRUNCADO-2
+                   DISPLAY WS-VALOR-TRUNCADO-2
+               WHEN 1
+                   MOVE WS-VALOR-ORIGEM TO WS-VALOR-TRUNCADO-1
+                   DISPLAY WS-VALOR-TRUNCADO-1
+           END-EVALUATE.
+           IF WS-DIGITOS-ORIGEM > WS-DIGITOS-ALVO-ATUAL
+               PERFORM REGISTRAR-EXCECAO-TRUNCAMENTO
+           END-IF.
+           ADD 1 TO WS-IDX-TAM.
+
+       REGISTRAR-EXCECAO-TRUNCAMENTO.
+           COMPUTE WS-DIGITOS-PERDIDOS =
+               WS-DIGITOS-ORIGEM - WS-DIGITOS-ALVO-ATUAL.
+           MOVE 0 TO WS-VALOR-PERDIDO.
+           MOVE 1 TO WS-IDX-TAM-DIGITO.
+           PERFORM MONTAR-UM-DIGITO-PERDIDO
+               UNTIL WS-IDX-TAM-DIGITO > WS-DIGITOS-PERDIDOS.
+           MOVE "PROG27"            TO EXC-PROGRAMA.
+           MOVE "VALOR-ALVO"        TO EXC-CAMPO.
+           MOVE WS-VALOR-ORIGEM     TO EXC-VALOR.
+           STRING "CAMPO ALVO PIC 9(" WS-DIGITOS-ALVO-ATUAL
+               ") PERDEU OS DIGITOS DE ORDEM SUPERIOR: "
+               WS-VALOR-PERDIDO
+               DELIMITED BY SIZE INTO EXC-MOTIVO
+           END-STRING.
+           MOVE WS-DATA-HOJE       TO EXC-DATA.
+           MOVE WS-HORA-AGORA      TO EXC-HORA.
+           WRITE REG-EXCECAO.
+
+       MONTAR-UM-DIGITO-PERDIDO.
+           COMPUTE WS-VALOR-PERDIDO =
+               WS-VALOR-PERDIDO * 10 + WS-DIGITO (WS-IDX-TAM-DIGITO).
+           ADD 1 TO WS-IDX-TAM-DIGITO.
